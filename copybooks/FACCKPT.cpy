@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------
+000020* FACCKPT.CPY
+000030*----------------------------------------------------------------
+000040* FACTORIAL CHECKPOINT RECORD - WRITTEN EVERY WS-CHECKPOINT-
+000050* INTERVAL PROCESSED REQUESTS SO A RERUN AFTER AN ABEND HAS A
+000060* KNOWN-GOOD COUNT TO FEED BACK IN VIA FACRST-RESTART-COUNT.
+000070*----------------------------------------------------------------
+000080* 2026-08-09  DPG  ORIGINAL VERSION.
+000090*----------------------------------------------------------------
+000100 01  FACCKPT-RECORD.
+000110     05 FACCKPT-RUN-DATE         PIC 9(08).
+000120     05 FACCKPT-PROCESSED-COUNT  PIC 9(09).
