@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------
+000020* FACDIFF.CPY
+000030*----------------------------------------------------------------
+000040* RECONCILIATION DISCREPANCY RECORD - WRITTEN BY FACRECON WHEN A
+000050* FACTORIAL VALUE CHANGES BETWEEN RUNS (SHOULD NEVER HAPPEN FOR
+000060* A PURE FUNCTION) OR A PRIOR DAY'S REQUEST IS MISSING FROM
+000070* TODAY'S RUN.
+000080*----------------------------------------------------------------
+000090* 2026-08-09  DPG  ORIGINAL VERSION.
+000100*----------------------------------------------------------------
+000110 01  FACDIFF-RECORD.
+000120     05 FACDIFF-RUN-DATE         PIC 9(08).
+000130     05 FACDIFF-INPUT-VALUE      PIC 9(09).
+000140     05 FACDIFF-REASON           PIC X(30).
+000150     05 FACDIFF-PRIOR-VALUE      PIC 9(38).
+000160     05 FACDIFF-CURRENT-VALUE    PIC 9(38).
