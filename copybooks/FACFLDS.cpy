@@ -0,0 +1,34 @@
+000010*----------------------------------------------------------------
+000020* FACFLDS.CPY
+000030*----------------------------------------------------------------
+000040* SHARED FACTORIAL NUMERIC FIELDS. COPIED (WITH REPLACING) BY
+000050* EVERY PROGRAM THAT CARRIES AN N/N! PAIR - THE STANDALONE
+000060* FACTORIAL BATCH JOB, THE CALLABLE FACTORIAL SUBPROGRAM, AND
+000070* ANY SUBPROGRAM (E.G. COMBIN) THAT CALLS IT - SO THE INPUT AND
+000080* PRODUCT FIELDS CANNOT DRIFT OUT OF SYNC THE WAY WS-PROD AND
+000090* LS-PROD ONCE DID.
+000100*
+000110* CALLER SUPPLIES THE DATA-NAME PREFIX AND THE NUM FIELD'S
+000115* USAGE, E.G.:
+000120*     COPY FACFLDS REPLACING ==:PRE:== BY ==WS==
+000121*         ==:NUMUSAGE:== BY ==DISPLAY==.
+000130* YIELDS WS-NUM (DISPLAY) AND WS-PROD.
+000140*----------------------------------------------------------------
+000150* 2026-08-09  DPG  ORIGINAL VERSION. WIDENED THE PRODUCT FIELD
+000160*                  TO PIC 9(38) DISPLAY (MATCHING FACTORIAL.
+000170*                  COBOL'S WS-PROD) - THE SUBPROGRAM'S OLD
+000180*                  LS-PROD PIC 9(10) COMP-5 COULD NOT HOLD A
+000190*                  VALUE THAT WIDE, WHICH IS WHAT LET THE TWO
+000200*                  COPIES DRIFT APART IN THE FIRST PLACE.
+000205* 2026-08-09  DPG  ADDED THE :NUMUSAGE: REPLACING PARAMETER ON
+000206*                  THE NUM FIELD ONLY - THE PRODUCT FIELD'S
+000207*                  WIDENING ABOVE NEVER REQUIRED THE NUM FIELD
+000208*                  TO CHANGE REPRESENTATION TOO. THE FACTORIAL
+000209*                  SUBPROGRAM'S LS-NUM STAYS PIC 9(02) COMP-5
+000210*                  SO EXTERNAL CALLERS PLACING A BINARY
+000211*                  HALFWORD INTO IT KEEP WORKING, WHILE THE
+000212*                  STANDALONE BATCH JOB'S OWN WS-NUM STAYS
+000213*                  DISPLAY AS IT ALWAYS WAS.
+000214*----------------------------------------------------------------
+000220 01  :PRE:-NUM                   PIC 9(02) USAGE :NUMUSAGE:.
+000230 01  :PRE:-PROD                  PIC 9(38).
