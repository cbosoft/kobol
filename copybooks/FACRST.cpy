@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020* FACRST.CPY
+000030*----------------------------------------------------------------
+000040* FACTORIAL RESTART CONTROL RECORD. OPS SUPPLIES THIS (COPIED
+000050* FROM THE LAST GOOD FACCKPT RECORD'S COUNT AFTER AN ABEND) TO
+000060* TELL A RERUN HOW MANY FACIN REQUESTS TO SKIP BEFORE RESUMING.
+000070* AN EMPTY/MISSING FACRST (OR A COUNT OF ZERO) MEANS START FROM
+000080* REQUEST #1 AS NORMAL.
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION.
+000110*----------------------------------------------------------------
+000120 01  FACRST-RECORD.
+000130     05 FACRST-RESTART-COUNT     PIC 9(09).
