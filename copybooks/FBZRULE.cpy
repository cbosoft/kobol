@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------
+000020* FBZRULE.CPY
+000030*----------------------------------------------------------------
+000040* FIZZ-BUZZ MARKING-RULE CONTROL FILE LAYOUT. THE FILE HOLDS ONE
+000050* FBZ-CONTROL HEADER RECORD (HOW MANY RULE RECORDS FOLLOW)
+000060* FOLLOWED BY THAT MANY FBZ-RULE-RECORD DETAIL RECORDS (A
+000070* DIVISOR AND THE LABEL TO TAG WHEN A VALUE DIVIDES EVENLY BY
+000080* IT). BOTH 01-LEVELS SHARE THE SAME FD SO A DETAIL READ
+000090* REDEFINES THE HEADER FIELDS - CALLERS MUST COPY THE HEADER
+000100* FIELDS OUT TO WORKING-STORAGE BEFORE READING ANY DETAIL
+000110* RECORDS.
+000120*----------------------------------------------------------------
+000130* 2026-08-09  DPG  ORIGINAL VERSION.
+000140* 2026-08-09  DPG  DROPPED FBZ-RANGE-START/END - FIZZ-BUZZ NOW
+000150*                  MARKS RECORDS READ FROM FBZIN UNTIL END OF
+000160*                  FILE INSTEAD OF A FIXED COUNTER RANGE.
+000170*----------------------------------------------------------------
+000180 01  FBZ-CONTROL.
+000190     05 FBZ-RULE-COUNT           PIC 9(02).
+000200     05 FILLER                   PIC X(08).
+000210 01  FBZ-RULE-RECORD.
+000220     05 FBZ-DIVISOR              PIC 9(02).
+000230     05 FBZ-LABEL                PIC X(10).
