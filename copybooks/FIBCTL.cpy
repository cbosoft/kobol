@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* FIBCTL.CPY
+000030*----------------------------------------------------------------
+000040* CONTROL RECORD FOR THE FIBONACCI JOB (FIBB) - HOW MANY TERMS
+000050* TO GENERATE THIS RUN, READ FROM THE FIBCTL CONTROL FILE SO THE
+000060* TERM COUNT NO LONGER HAS TO BE BAKED INTO THE PERFORM.
+000070*----------------------------------------------------------------
+000080* 2026-08-09  DPG  ORIGINAL VERSION.
+000090*----------------------------------------------------------------
+000100 01  FIBCTL-RECORD.
+000110     05 FIBCTL-TERM-COUNT        PIC 9(04).
