@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------
+000020* FIBKEYR.CPY
+000030*----------------------------------------------------------------
+000040* KEYED FIBONACCI TERM RECORD - ONE PER TERM, KEYED BY TERM
+000050* NUMBER, WRITTEN TO AN INDEXED FILE SO ANOTHER JOB CAN READ A
+000060* SINGLE TERM DIRECTLY (RANDOM BY FIBKEY-TERM-NO) INSTEAD OF
+000070* RE-DERIVING THE SEQUENCE FROM SCRATCH.
+000080*----------------------------------------------------------------
+000090* 2026-08-09  DPG  ORIGINAL VERSION.
+000100* 2026-08-09  DPG  ADDED FIBKEY-RATIO (THIS TERM OVER THE PRIOR
+000110*                  TERM) AND FIBKEY-DELTA (HOW FAR THAT RATIO
+000120*                  SITS FROM THE GOLDEN RATIO) SO A GROWTH-
+000130*                  PROJECTION READER CAN SEE THE SEQUENCE'S
+000140*                  CONVERGENCE TOWARD PHI ALONGSIDE EACH TERM
+000150*                  WITHOUT RECOMPUTING IT.
+000160*----------------------------------------------------------------
+000170 01  FIBKEY-RECORD.
+000180     05 FIBKEY-TERM-NO           PIC 9(04).
+000190     05 FIBKEY-VALUE             PIC 9(05).
+000200     05 FIBKEY-RATIO             PIC 9(02)V9(06).
+000210     05 FIBKEY-DELTA             PIC S9(02)V9(06) SIGN
+000220         LEADING SEPARATE.
