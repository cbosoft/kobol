@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* INQREQ.CPY
+000030*----------------------------------------------------------------
+000040* AD-HOC INQUIRY REQUEST RECORD - ONE PER ONE-OFF "FACTORIAL OF
+000050* N" OR "NTH FIBONACCI TERM" QUESTION, READ BY THE ON-DEMAND
+000060* INQUIRY PROGRAM OUTSIDE THE NIGHTLY BATCH WINDOW.
+000070*----------------------------------------------------------------
+000080* 2026-08-09  DPG  ORIGINAL VERSION.
+000090*----------------------------------------------------------------
+000100 01  INQ-REQUEST.
+000110     05 INQ-REQUEST-TYPE         PIC X(01).
+000120         88 INQ-FACTORIAL            VALUE "F".
+000130         88 INQ-FIBONACCI            VALUE "B".
+000140     05 INQ-VALUE                PIC 9(04).
