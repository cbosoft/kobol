@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* INQRSLT.CPY
+000030*----------------------------------------------------------------
+000040* AD-HOC INQUIRY RESULT RECORD - ANSWER TO ONE INQ-REQUEST.
+000050*----------------------------------------------------------------
+000060* 2026-08-09  DPG  ORIGINAL VERSION.
+000070*----------------------------------------------------------------
+000080* INQRSLT-STATUS-CODE VALUES
+000090*   00  FOUND / COMPUTED OK
+000100*   04  REQUESTED VALUE OUT OF RANGE
+000110*   08  INVALID REQUEST TYPE
+000120*   12  FIBONACCI TERM NOT ON FILE (FIBKEY HAS NO SUCH TERM YET)
+000130*----------------------------------------------------------------
+000140 01  INQRSLT-RECORD.
+000150     05 INQRSLT-REQUEST-TYPE     PIC X(01).
+000160     05 INQRSLT-VALUE            PIC 9(04).
+000170     05 INQRSLT-RESULT           PIC 9(38).
+000180     05 INQRSLT-STATUS-CODE      PIC 9(02).
