@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* REJCREC.CPY
+000030*----------------------------------------------------------------
+000040* SHARED REJECTED-REQUEST RECORD LAYOUT, COPIED BY ANY BATCH JOB
+000050* THAT NEEDS TO LOG AN INPUT REQUEST IT COULD NOT PROCESS (OUT
+000060* OF RANGE, FAILED VALIDATION, ...) RATHER THAN SILENTLY
+000070* SKIPPING IT OR LETTING IT CORRUPT A WORKING FIELD.
+000080*----------------------------------------------------------------
+000090* 2026-08-09  DPG  ORIGINAL VERSION.
+000100*----------------------------------------------------------------
+000110 01  REJC-RECORD.
+000120     05 REJC-RUN-DATE            PIC 9(08).
+000130     05 REJC-PROGRAM-ID          PIC X(08).
+000140     05 REJC-INPUT-VALUE         PIC 9(09).
+000150     05 REJC-REASON              PIC X(30).
