@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------
+000020* RSLTREC.CPY
+000030*----------------------------------------------------------------
+000040* SHARED RESULT RECORD LAYOUT, COPIED BY ANY BATCH JOB THAT
+000050* PERSISTS A COMPUTED RESULT (FACTORIAL, FIBONACCI, ...) SO
+000060* DOWNSTREAM REPORTING AND RECONCILIATION JOBS HAVE ONE COMMON
+000070* RECORD SHAPE TO READ REGARDLESS OF WHICH JOB PRODUCED IT.
+000080*----------------------------------------------------------------
+000090* 2026-08-09  DPG  ORIGINAL VERSION.
+000100*----------------------------------------------------------------
+000110 01  RSLT-RECORD.
+000120     05 RSLT-RUN-DATE            PIC 9(08).
+000130     05 RSLT-PROGRAM-ID          PIC X(08).
+000140     05 RSLT-INPUT-VALUE         PIC 9(09).
+000150     05 RSLT-COMPUTED-VALUE      PIC 9(38).
+000160     05 FILLER                   PIC X(05).
