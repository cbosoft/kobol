@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------
+000020* RUNLOG.CPY
+000030*----------------------------------------------------------------
+000040* SHARED JOB RUN-LOG RECORD, COPIED BY EVERY BATCH JOB SO OPS
+000050* CAN ANSWER "DID LAST TUESDAY'S RUN OF JOB X HAPPEN, AND DID IT
+000060* ERROR" FROM THE AUDIT FILE WITHOUT NEEDING THE SYSOUT.
+000070*----------------------------------------------------------------
+000080* 2026-08-09  DPG  ORIGINAL VERSION.
+000090*----------------------------------------------------------------
+000100 01  RUNLOG-RECORD.
+000110     05 RUNLOG-JOB-NAME          PIC X(08).
+000120     05 RUNLOG-RUN-DATE          PIC 9(08).
+000130     05 RUNLOG-START-TIME        PIC 9(08).
+000140     05 RUNLOG-END-TIME          PIC 9(08).
+000150     05 RUNLOG-INPUT-COUNT       PIC 9(09).
+000160     05 RUNLOG-RETURN-CODE       PIC 9(02).
