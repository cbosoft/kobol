@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020* SCHDCTL.CPY
+000030*----------------------------------------------------------------
+000040* DAILY JOB-SCHEDULE CONTROL RECORD - ONE PER REGISTERED BATCH
+000050* JOB. READ BY SCHEDCTL (SCHEDULE/SCHEDCTL.COBOL) TO DECIDE
+000060* WHETHER A GIVEN DAY'S RUN OF THAT JOB SHOULD EXECUTE. OPS
+000070* FLIPS SCHDCTL-RUN-FLAG TO SKIP OR RESCHEDULE A JOB FOR A GIVEN
+000080* DAY WITHOUT COMMENTING OUT A JCL STEP BY HAND.
+000090* SCHDCTL-PARAMETER IS RESERVED FOR A FUTURE JOB-SPECIFIC
+000100* PARAMETER (E.G. AN OVERRIDE TO A JOB'S OWN CONTROL FILE NAME)
+000110* ONCE THAT BECOMES FILE-DRIVEN PER-JOB RATHER THAN HELD IN
+000120* WORKING-STORAGE.
+000130*----------------------------------------------------------------
+000140* 2026-08-09  DPG  ORIGINAL VERSION.
+000150*----------------------------------------------------------------
+000160 01  SCHDCTL-RECORD.
+000170     05 SCHDCTL-JOB-NAME         PIC X(08).
+000180     05 SCHDCTL-RUN-FLAG         PIC X(01).
+000190         88 SCHDCTL-RUN-TODAY        VALUE "Y".
+000200         88 SCHDCTL-SKIP-TODAY       VALUE "N".
+000210     05 SCHDCTL-PARAMETER        PIC X(20).
