@@ -1,16 +1,289 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. factorial.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM PIC 9(2) VALUE 30.
-       01 WS-PROD PIC 9(38) VALUE 1.
-       PROCEDURE DIVISION.
-       01-MAIN.
-           IF WS-NUM EQUAL 1
-             DISPLAY WS-PROD
-           ELSE
-             COMPUTE WS-PROD = WS-PROD * WS-NUM
-             COMPUTE WS-NUM = WS-NUM - 1
-             GO TO 01-MAIN
-           END-IF.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. factorial.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2024-01-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-09  DPG  ORIGINAL VERSION - SINGLE HARDCODED VALUE.
+000110* 2026-08-09  DPG  REWORKED AS A BATCH JOB - READS ONE N VALUE
+000120*                  PER TRANSACTION FROM FACIN AND WRITES ONE
+000130*                  RESULT LINE PER REQUEST, IN PLACE OF THE
+000140*                  SINGLE HARDCODED WS-NUM/WS-PROD COMPUTATION.
+000150* 2026-08-09  DPG  ADDED FACRSLT, A PERSISTED COPYBOOK-SHAPED
+000160*                  RESULT DATASET (COPY RSLTREC) ALONGSIDE THE
+000170*                  PRINT-STYLE FACOUT, SO DOWNSTREAM RECONCILIA-
+000180*                  TION/REPORTING JOBS HAVE SOMETHING TO READ.
+000190* 2026-08-09  DPG  ADDED 2500-VALIDATE-REQUEST - REJECTS ANY
+000200*                  N OUTSIDE 0-33 (THE PRACTICAL LIMIT OF
+000210*                  WS-PROD) TO A NEW FACREJ DATASET INSTEAD OF
+000220*                  LETTING THE COUNTDOWN LOOP RUN PAST 1.
+000225* 2026-08-09  DPG  WRITES A RUNLOG RECORD (COPY RUNLOG) ON EVERY
+000226*                  RUN SO OPS CAN CONFIRM A GIVEN DAY'S RUN
+000227*                  ACTUALLY HAPPENED WITHOUT THE SYSOUT.
+000228* 2026-08-09  DPG  WS-NUM/WS-PROD NOW COME FROM FACFLDS (COPY
+000229*                  FACFLDS REPLACING ==:PRE:== BY ==WS==), THE SAME
+000230*                  COPYBOOK THE FACTORIAL SUBPROGRAM'S LS-NUM/
+000231*                  LS-PROD COME FROM, SO THE TWO CANNOT DRIFT
+000232*                  APART IN WIDTH AGAIN.
+000234* 2026-08-09  DPG  ADDED CHECKPOINT/RESTART - A FACCKPT RECORD
+000235*                  IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+000236*                  REQUESTS, AND A NONZERO FACRST-RESTART-COUNT
+000237*                  ON FACRST MAKES A RERUN SKIP THAT MANY FACIN
+000238*                  REQUESTS AND OPEN EXTEND INSTEAD OF OUTPUT, SO
+000239*                  AN ABEND PARTWAY THROUGH A LARGE FACIN DOES
+000240*                  NOT HAVE TO BE REPROCESSED (AND RE-APPENDED)
+000241*                  FROM REQUEST #1.
+000242*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT FACIN ASSIGN TO "FACIN"
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT FACOUT ASSIGN TO "FACOUT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT FACRSLT ASSIGN TO "FACRSLT"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT FACREJ ASSIGN TO "FACREJ"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000355     SELECT RUNLOGF ASSIGN TO "RUNLOG"
+000356         ORGANIZATION IS LINE SEQUENTIAL.
+000357     SELECT FACRST ASSIGN TO "FACRST"
+000358         ORGANIZATION IS LINE SEQUENTIAL.
+000359     SELECT FACCKPT ASSIGN TO "FACCKPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000361 DATA DIVISION.
+000362 FILE SECTION.
+000370 FD  FACIN
+000380     RECORDING MODE IS F.
+000390 01  FACIN-RECORD.
+000400     05 FACIN-NUM                PIC 9(02).
+000410 FD  FACOUT
+000420     RECORDING MODE IS F.
+000430 01  FACOUT-RECORD                PIC X(80).
+000440 FD  FACRSLT
+000450     RECORDING MODE IS F.
+000460     COPY RSLTREC.
+000470 FD  FACREJ
+000480     RECORDING MODE IS F.
+000490     COPY REJCREC.
+000495 FD  RUNLOGF
+000496     RECORDING MODE IS F.
+000497     COPY RUNLOG.
+000498 FD  FACRST
+000499     RECORDING MODE IS F.
+000500     COPY FACRST.
+000501 FD  FACCKPT
+000502     RECORDING MODE IS F.
+000503     COPY FACCKPT.
+000500 WORKING-STORAGE SECTION.
+000510*----------------------------------------------------------------
+000520* FACTORIAL WORKING FIELDS
+000530*----------------------------------------------------------------
+000540     COPY FACFLDS REPLACING ==:PRE:== BY ==WS==
+000545         ==:NUMUSAGE:== BY ==DISPLAY==.
+000560 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000570*----------------------------------------------------------------
+000580* VALID INPUT RANGE
+000590*----------------------------------------------------------------
+000600 01  WS-NUM-MAXIMUM              PIC 9(02) VALUE 33.
+000610*----------------------------------------------------------------
+000620* SWITCHES
+000630*----------------------------------------------------------------
+000640 01  WS-SWITCHES.
+000650     05 WS-EOF-SW                PIC X(01) VALUE "N".
+000660         88 FACIN-EOF                VALUE "Y".
+000670     05 WS-VALID-SW              PIC X(01) VALUE "Y".
+000680         88 REQUEST-VALID            VALUE "Y".
+000690         88 REQUEST-INVALID          VALUE "N".
+000700 01  WS-REJECT-REASON            PIC X(30) VALUE SPACES.
+000710*----------------------------------------------------------------
+000720* COUNTERS
+000730*----------------------------------------------------------------
+000740 01  WS-REQUEST-COUNT            PIC 9(09) COMP VALUE ZERO.
+000741 01  WS-REJECT-COUNT             PIC 9(09) COMP VALUE ZERO.
+000742 01  WS-START-TIME               PIC 9(08) VALUE ZERO.
+000743 01  WS-END-TIME                 PIC 9(08) VALUE ZERO.
+000744 01  WS-RETURN-CODE              PIC 9(02) VALUE ZERO.
+000745*----------------------------------------------------------------
+000746* CHECKPOINT / RESTART
+000747*----------------------------------------------------------------
+000748 01  WS-CHECKPOINT-INTERVAL      PIC 9(09) COMP VALUE 1000.
+000749 01  WS-SINCE-CHECKPOINT         PIC 9(09) COMP VALUE ZERO.
+000750 01  WS-RESTART-COUNT            PIC 9(09) COMP VALUE ZERO.
+000751 01  WS-SKIP-COUNT               PIC 9(09) COMP VALUE ZERO.
+000750 PROCEDURE DIVISION.
+000760*----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780*----------------------------------------------------------------
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000800     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000810         UNTIL FACIN-EOF
+000820     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000830     STOP RUN.
+000840*----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000860*----------------------------------------------------------------
+000870     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000871     ACCEPT WS-START-TIME FROM TIME
+000872     OPEN INPUT FACRST
+000873     READ FACRST
+000874         AT END
+000875             MOVE ZERO TO WS-RESTART-COUNT
+000876         NOT AT END
+000877             MOVE FACRST-RESTART-COUNT TO WS-RESTART-COUNT
+000878     END-READ
+000879     CLOSE FACRST
+000880     OPEN INPUT FACIN
+000881     OPEN OUTPUT FACCKPT
+000882     IF WS-RESTART-COUNT > ZERO
+000883         OPEN EXTEND FACOUT
+000884         OPEN EXTEND FACRSLT
+000885         OPEN EXTEND FACREJ
+000886     ELSE
+000890         OPEN OUTPUT FACOUT
+000900         OPEN OUTPUT FACRSLT
+000910         OPEN OUTPUT FACREJ
+000911     END-IF
+000920     READ FACIN
+000930         AT END
+000940             SET FACIN-EOF TO TRUE
+000950     END-READ
+000951     IF WS-RESTART-COUNT > ZERO
+000952         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+000953             VARYING WS-SKIP-COUNT FROM 1 BY 1
+000954             UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+000955                 OR FACIN-EOF
+000956         MOVE WS-RESTART-COUNT TO WS-REQUEST-COUNT
+000957     END-IF.
+000960 1000-EXIT.
+000970     EXIT.
+000980*----------------------------------------------------------------
+000981 1200-SKIP-PROCESSED.
+000982*----------------------------------------------------------------
+000983     READ FACIN
+000984         AT END
+000985             SET FACIN-EOF TO TRUE
+000986     END-READ.
+000987 1200-EXIT.
+000988     EXIT.
+000989*----------------------------------------------------------------
+000990 2000-PROCESS-REQUEST.
+001000*----------------------------------------------------------------
+001010     ADD 1 TO WS-REQUEST-COUNT
+001011     ADD 1 TO WS-SINCE-CHECKPOINT
+001020     MOVE FACIN-NUM TO WS-NUM
+001030     PERFORM 2500-VALIDATE-REQUEST THRU 2500-EXIT
+001040     IF REQUEST-VALID
+001050         MOVE 1 TO WS-PROD
+001060         PERFORM 3000-COMPUTE-FACTORIAL THRU 3000-EXIT
+001070         PERFORM 4000-WRITE-RESULT THRU 4000-EXIT
+001080     ELSE
+001090         PERFORM 4500-WRITE-REJECT THRU 4500-EXIT
+001100     END-IF
+001101     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+001102         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+001103     END-IF
+001110     READ FACIN
+001120         AT END
+001130             SET FACIN-EOF TO TRUE
+001140     END-READ.
+001150 2000-EXIT.
+001160     EXIT.
+001170*----------------------------------------------------------------
+001180 2500-VALIDATE-REQUEST.
+001190*----------------------------------------------------------------
+001200     SET REQUEST-VALID TO TRUE
+001210     MOVE SPACES TO WS-REJECT-REASON
+001220     IF FACIN-NUM IS NOT NUMERIC
+001230         SET REQUEST-INVALID TO TRUE
+001240         MOVE "INPUT VALUE NOT NUMERIC" TO WS-REJECT-REASON
+001250     ELSE
+001260         IF WS-NUM > WS-NUM-MAXIMUM
+001270             SET REQUEST-INVALID TO TRUE
+001280             MOVE "INPUT VALUE EXCEEDS MAXIMUM" TO
+001285                 WS-REJECT-REASON
+001290         END-IF
+001300     END-IF.
+001310 2500-EXIT.
+001320     EXIT.
+001330*----------------------------------------------------------------
+001331 2800-WRITE-CHECKPOINT.
+001332*----------------------------------------------------------------
+001333     MOVE WS-RUN-DATE TO FACCKPT-RUN-DATE
+001334     MOVE WS-REQUEST-COUNT TO FACCKPT-PROCESSED-COUNT
+001335     WRITE FACCKPT-RECORD
+001336     MOVE ZERO TO WS-SINCE-CHECKPOINT.
+001337 2800-EXIT.
+001338     EXIT.
+001339*----------------------------------------------------------------
+001340 3000-COMPUTE-FACTORIAL.
+001350*----------------------------------------------------------------
+001360     IF WS-NUM EQUAL ZERO
+001370         MOVE 1 TO WS-PROD
+001380         GO TO 3000-EXIT
+001390     END-IF.
+001400 3000-LOOP.
+001410     IF WS-NUM EQUAL 1
+001420         GO TO 3000-EXIT
+001430     ELSE
+001440         COMPUTE WS-PROD = WS-PROD * WS-NUM
+001450         COMPUTE WS-NUM = WS-NUM - 1
+001460         GO TO 3000-LOOP
+001470     END-IF.
+001480 3000-EXIT.
+001490     EXIT.
+001500*----------------------------------------------------------------
+001510 4000-WRITE-RESULT.
+001520*----------------------------------------------------------------
+001530     MOVE SPACES TO FACOUT-RECORD
+001540     MOVE FACIN-NUM TO WS-NUM
+001550     STRING "N=" WS-NUM " N!=" WS-PROD
+001560         DELIMITED BY SIZE INTO FACOUT-RECORD
+001570     WRITE FACOUT-RECORD
+001580     MOVE WS-RUN-DATE TO RSLT-RUN-DATE
+001590     MOVE "FACTORL" TO RSLT-PROGRAM-ID
+001600     MOVE FACIN-NUM TO RSLT-INPUT-VALUE
+001610     MOVE WS-PROD TO RSLT-COMPUTED-VALUE
+001620     WRITE RSLT-RECORD.
+001630 4000-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660 4500-WRITE-REJECT.
+001670*----------------------------------------------------------------
+001680     MOVE WS-RUN-DATE TO REJC-RUN-DATE
+001690     MOVE "FACTORL" TO REJC-PROGRAM-ID
+001700     MOVE FACIN-NUM TO REJC-INPUT-VALUE
+001710     MOVE WS-REJECT-REASON TO REJC-REASON
+001715     ADD 1 TO WS-REJECT-COUNT
+001720     WRITE REJC-RECORD.
+001730 4500-EXIT.
+001740     EXIT.
+001750*----------------------------------------------------------------
+001760 9000-TERMINATE.
+001770*----------------------------------------------------------------
+001780     CLOSE FACIN
+001790     CLOSE FACOUT
+001800     CLOSE FACRSLT
+001810     CLOSE FACREJ
+001811     IF WS-SINCE-CHECKPOINT > ZERO
+001812         PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+001813     END-IF
+001814     CLOSE FACCKPT
+001815     ACCEPT WS-END-TIME FROM TIME
+001816     IF WS-REJECT-COUNT > ZERO
+001817         MOVE 4 TO WS-RETURN-CODE
+001818     END-IF
+001819     OPEN EXTEND RUNLOGF
+001821     MOVE "FACTORL" TO RUNLOG-JOB-NAME
+001822     MOVE WS-RUN-DATE TO RUNLOG-RUN-DATE
+001823     MOVE WS-START-TIME TO RUNLOG-START-TIME
+001824     MOVE WS-END-TIME TO RUNLOG-END-TIME
+001825     MOVE WS-REQUEST-COUNT TO RUNLOG-INPUT-COUNT
+001826     MOVE WS-RETURN-CODE TO RUNLOG-RETURN-CODE
+001827     WRITE RUNLOG-RECORD
+001828     CLOSE RUNLOGF.
+001830 9000-EXIT.
+001840     EXIT.
