@@ -1,21 +1,200 @@
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. fibb.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PP PIC 9(5) VALUE 0.
-       01 WS-PV PIC 9(5) VALUE 1.
-       01 WS-VV PIC 9(5) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY WS-PP
-           DISPLAY WS-PV
-           DISPLAY WS-VV
-           PERFORM 21 TIMES
-             COMPUTE WS-PP = WS-PV
-             COMPUTE WS-PV = WS-VV
-             COMPUTE WS-VV = WS-PV + WS-PP
-             DISPLAY WS-VV
-           END-PERFORM.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. fibb.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2024-01-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-09  DPG  ORIGINAL VERSION - 21 TERMS, DISPLAY ONLY.
+000110* 2026-08-09  DPG  PERSIST EACH TERM TO FIBRSLT (COPY RSLTREC)
+000120*                  ALONGSIDE THE EXISTING DISPLAY, SO A RUN'S
+000130*                  TERMS SURVIVE PAST THE SYSOUT. RECAST THE
+000140*                  TERM LOOP AS A PERFORMED PARAGRAPH.
+000150* 2026-08-09  DPG  TERM COUNT NOW COMES FROM THE FIBCTL CONTROL
+000160*                  FILE (COPY FIBCTL) INSTEAD OF A HARDCODED
+000170*                  PERFORM LIMIT. ADDED AN ON SIZE ERROR GUARD
+000180*                  AROUND THE WS-VV COMPUTE SO A RUN LONG ENOUGH
+000190*                  TO OUTGROW PIC 9(5) IS REJECTED INSTEAD OF
+000200*                  SILENTLY TRUNCATED.
+000205* 2026-08-09  DPG  WRITES A RUNLOG RECORD (COPY RUNLOG) ON EVERY
+000206*                  RUN SO OPS CAN CONFIRM A GIVEN DAY'S RUN
+000207*                  ACTUALLY HAPPENED WITHOUT THE SYSOUT.
+000208* 2026-08-09  DPG  ADDED FIBKEY, AN INDEXED FILE KEYED BY TERM
+000209*                  NUMBER (COPY FIBKEYR), WRITTEN ALONGSIDE THE
+000210*                  LINE-SEQUENTIAL FIBRSLT SO OTHER JOBS CAN
+000211*                  READ ONE TERM DIRECTLY INSTEAD OF RE-DERIVING
+000212*                  THE WHOLE SEQUENCE.
+000214* 2026-08-09  DPG  EACH FIBKEY RECORD NOW ALSO CARRIES
+000215*                  FIBKEY-RATIO (THIS TERM OVER THE PRIOR TERM)
+000216*                  AND FIBKEY-DELTA (HOW FAR THAT RATIO SITS
+000217*                  FROM THE GOLDEN RATIO), SO A SUDDEN JUMP AWAY
+000218*                  FROM ~1.618034 IS VISIBLE WITHOUT RECOMPUTING
+000219*                  IT BY HAND.
+000213*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT FIBCTLF ASSIGN TO "FIBCTL"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270     SELECT FIBRSLT ASSIGN TO "FIBRSLT"
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000290     SELECT FIBREJ ASSIGN TO "FIBREJ"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000305     SELECT RUNLOGF ASSIGN TO "RUNLOG"
+000306         ORGANIZATION IS LINE SEQUENTIAL.
+000307     SELECT FIBKEY ASSIGN TO "FIBKEY"
+000308         ORGANIZATION IS INDEXED
+000309         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS FIBKEY-TERM-NO.
+000311 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  FIBCTLF
+000340     RECORDING MODE IS F.
+000350     COPY FIBCTL.
+000360 FD  FIBRSLT
+000370     RECORDING MODE IS F.
+000380     COPY RSLTREC.
+000390 FD  FIBREJ
+000400     RECORDING MODE IS F.
+000410     COPY REJCREC.
+000415 FD  RUNLOGF
+000416     RECORDING MODE IS F.
+000417     COPY RUNLOG.
+000418 FD  FIBKEY
+000419     RECORDING MODE IS F.
+000421     COPY FIBKEYR.
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------------
+000440* FIBONACCI WORKING FIELDS
+000450*----------------------------------------------------------------
+000460 01  WS-PP                       PIC 9(5) VALUE 0.
+000470 01  WS-PV                       PIC 9(5) VALUE 1.
+000480 01  WS-VV                       PIC 9(5) VALUE 1.
+000490 01  WS-TERM-NO                  PIC 9(04) COMP VALUE ZERO.
+000500 01  WS-TERM-LIMIT               PIC 9(04) COMP VALUE 22.
+000510 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000512*----------------------------------------------------------------
+000514* GOLDEN-RATIO CONVERGENCE CHECK
+000516*----------------------------------------------------------------
+000518 01  WS-GOLDEN-RATIO             PIC 9(02)V9(06)
+000520                                     VALUE 1.618034.
+000522 01  WS-RATIO                    PIC 9(02)V9(06) VALUE ZERO.
+000524 01  WS-DELTA                    PIC S9(02)V9(06) SIGN
+000526                                     LEADING SEPARATE VALUE ZERO.
+000520*----------------------------------------------------------------
+000530* SWITCHES
+000540*----------------------------------------------------------------
+000550 01  WS-SWITCHES.
+000560     05 WS-OVERFLOW-SW           PIC X(01) VALUE "N".
+000570         88 WS-TERM-OVERFLOWED       VALUE "Y".
+000572 01  WS-START-TIME               PIC 9(08) VALUE ZERO.
+000574 01  WS-END-TIME                 PIC 9(08) VALUE ZERO.
+000576 01  WS-RETURN-CODE              PIC 9(02) VALUE ZERO.
+000580 PROCEDURE DIVISION.
+000590*----------------------------------------------------------------
+000600 MAIN-PARA.
+000610*----------------------------------------------------------------
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000630     PERFORM 2000-NEXT-TERM THRU 2000-EXIT
+000640         VARYING WS-TERM-NO FROM 2 BY 1
+000650         UNTIL WS-TERM-NO > WS-TERM-LIMIT
+000660             OR WS-TERM-OVERFLOWED
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000680     STOP RUN.
+000690*----------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710*----------------------------------------------------------------
+000720     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000722     ACCEPT WS-START-TIME FROM TIME
+000730     PERFORM 1500-READ-CONTROL THRU 1500-EXIT
+000740     OPEN OUTPUT FIBRSLT
+000745     OPEN OUTPUT FIBKEY
+000750     OPEN OUTPUT FIBREJ
+000760     DISPLAY WS-PP
+000770     DISPLAY WS-PV
+000780     DISPLAY WS-VV
+000790     MOVE 1 TO WS-TERM-NO
+000800     PERFORM 3000-WRITE-TERM THRU 3000-EXIT.
+000810 1000-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------------
+000840 1500-READ-CONTROL.
+000850*----------------------------------------------------------------
+000860     MOVE 22 TO WS-TERM-LIMIT
+000870     OPEN INPUT FIBCTLF
+000880     READ FIBCTLF
+000890         AT END
+000900             CONTINUE
+000910         NOT AT END
+000920             IF FIBCTL-TERM-COUNT > ZERO
+000930                 MOVE FIBCTL-TERM-COUNT TO WS-TERM-LIMIT
+000940             END-IF
+000950     END-READ
+000960     CLOSE FIBCTLF.
+000970 1500-EXIT.
+000980     EXIT.
+000990*----------------------------------------------------------------
+001000 2000-NEXT-TERM.
+001010*----------------------------------------------------------------
+001020     COMPUTE WS-PP = WS-PV
+001030     COMPUTE WS-PV = WS-VV
+001040     COMPUTE WS-VV = WS-PV + WS-PP
+001050         ON SIZE ERROR
+001060             SET WS-TERM-OVERFLOWED TO TRUE
+001070             PERFORM 3500-WRITE-OVERFLOW-REJECT THRU 3500-EXIT
+001080             GO TO 2000-EXIT
+001090     END-COMPUTE
+001100     DISPLAY WS-VV
+001110     PERFORM 3000-WRITE-TERM THRU 3000-EXIT.
+001120 2000-EXIT.
+001130     EXIT.
+001140*----------------------------------------------------------------
+001150 3000-WRITE-TERM.
+001160*----------------------------------------------------------------
+001170     MOVE WS-RUN-DATE TO RSLT-RUN-DATE
+001180     MOVE "FIBB" TO RSLT-PROGRAM-ID
+001190     MOVE WS-TERM-NO TO RSLT-INPUT-VALUE
+001200     MOVE WS-VV TO RSLT-COMPUTED-VALUE
+001210     WRITE RSLT-RECORD
+001212     MOVE WS-TERM-NO TO FIBKEY-TERM-NO
+001214     MOVE WS-VV TO FIBKEY-VALUE
+001215     COMPUTE WS-RATIO ROUNDED = WS-VV / WS-PV
+001216     COMPUTE WS-DELTA ROUNDED = WS-RATIO - WS-GOLDEN-RATIO
+001217     MOVE WS-RATIO TO FIBKEY-RATIO
+001218     MOVE WS-DELTA TO FIBKEY-DELTA
+001218     WRITE FIBKEY-RECORD.
+001220 3000-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------------
+001250 3500-WRITE-OVERFLOW-REJECT.
+001260*----------------------------------------------------------------
+001270     MOVE WS-RUN-DATE TO REJC-RUN-DATE
+001280     MOVE "FIBB" TO REJC-PROGRAM-ID
+001290     MOVE WS-TERM-NO TO REJC-INPUT-VALUE
+001300     MOVE "TERM VALUE EXCEEDS FIELD WIDTH" TO REJC-REASON
+001310     WRITE REJC-RECORD.
+001320 3500-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350 9000-TERMINATE.
+001360*----------------------------------------------------------------
+001370     CLOSE FIBRSLT
+001375     CLOSE FIBKEY
+001380     CLOSE FIBREJ
+001382     ACCEPT WS-END-TIME FROM TIME
+001384     IF WS-TERM-OVERFLOWED
+001386         MOVE 4 TO WS-RETURN-CODE
+001388     END-IF
+001390     OPEN EXTEND RUNLOGF
+001392     MOVE "FIBB" TO RUNLOG-JOB-NAME
+001394     MOVE WS-RUN-DATE TO RUNLOG-RUN-DATE
+001396     MOVE WS-START-TIME TO RUNLOG-START-TIME
+001398     MOVE WS-END-TIME TO RUNLOG-END-TIME
+001399     MOVE WS-TERM-NO TO RUNLOG-INPUT-COUNT
+001400     MOVE WS-RETURN-CODE TO RUNLOG-RETURN-CODE
+001401     WRITE RUNLOG-RECORD
+001402     CLOSE RUNLOGF.
+001410 9000-EXIT.
+001420     EXIT.
