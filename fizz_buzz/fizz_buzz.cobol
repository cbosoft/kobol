@@ -1,30 +1,200 @@
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. fizz-buzz.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-FB PIC 999 VALUE 1.
-       01 WS-FC PIC 999 VALUE 1.
-       01 WS-BC PIC 999 VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM 21 TIMES
-             COMPUTE WS-FC = FUNCTION MOD(WS-FB, 3)
-             COMPUTE WS-BC = FUNCTION MOD(WS-FB, 5)
-             IF WS-FC EQUAL 0
-               IF WS-BC EQUAL 0
-                 DISPLAY "FIZZBUZZ"
-               ELSE
-                 DISPLAY "FIZZ"
-               END-IF
-             ELSE
-               IF WS-BC EQUAL 0
-                 DISPLAY "BUZZ"
-               ELSE
-                 DISPLAY WS-FB
-               END-IF
-             END-IF
-             COMPUTE WS-FB = WS-FB + 1
-           END-PERFORM.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. fizz-buzz.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2024-01-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-09  DPG  ORIGINAL VERSION - HARDCODED 3/5 RULE, 21
+000110*                  RECORD RANGE.
+000120* 2026-08-09  DPG  DIVISORS AND LABELS NOW COME FROM THE FBZCTL
+000130*                  CONTROL FILE (COPY FBZRULE) INTO AN OCCURS
+000140*                  TABLE INSTEAD OF A FIXED IF/ELSE NEST, SO OPS
+000150*                  CAN ADD A RULE (E.G. DIVISOR 7) WITHOUT A
+000160*                  CODE CHANGE.
+000165* 2026-08-09  DPG  WRITES A RUNLOG RECORD (COPY RUNLOG) ON EVERY
+000166*                  RUN SO OPS CAN CONFIRM A GIVEN DAY'S RUN
+000167*                  ACTUALLY HAPPENED WITHOUT THE SYSOUT.
+000168* 2026-08-09  DPG  REWORKED TO READ FBZIN BUSINESS RECORDS AND
+000169*                  WRITE THEM BACK OUT TO FBZOUT WITH AN ADDED
+000170*                  FBZOUT-TAG STAMPED FROM THE SAME DIVISOR/
+000171*                  LABEL RULE TABLE, IN PLACE OF DISPLAYING A
+000172*                  LABEL FOR A SYNTHETIC COUNTER NOBODY
+000173*                  DOWNSTREAM COULD ACT ON. FBZRULE'S RANGE
+000174*                  FIELDS ARE GONE - THE RECORD RANGE TO MARK IS
+000175*                  NOW WHATEVER IS ON FBZIN.
+000177* 2026-08-09  DPG  ADDED AT END/NOT AT END TO BOTH FBZCTL READS
+000178*                  (THE HEADER READ AND THE PER-RULE DETAIL
+000179*                  READ) INSTEAD OF LETTING AN EMPTY OR SHORT
+000180*                  CONTROL FILE RUN PAST END-OF-FILE WITH NO
+000181*                  EXCEPTION HANDLING, MIRRORING FIBCTL'S
+000182*                  PATTERN IN FIBB. ALSO CAPPED WS-RULE-COUNT AT
+000183*                  WS-RULE-TABLE-MAX (10, THE SIZE OF WS-RULE-
+000184*                  TABLE) SO A CONTROL FILE CLAIMING MORE RULES
+000185*                  THAN THE TABLE HOLDS CANNOT WALK WS-RULE-IDX
+000186*                  PAST THE TABLE BOUND.
+000187*----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT FBZCTL ASSIGN TO "FBZCTL"
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+000222     SELECT FBZIN ASSIGN TO "FBZIN"
+000223         ORGANIZATION IS LINE SEQUENTIAL.
+000224     SELECT FBZOUT ASSIGN TO "FBZOUT"
+000225         ORGANIZATION IS LINE SEQUENTIAL.
+000225     SELECT RUNLOGF ASSIGN TO "RUNLOG"
+000226         ORGANIZATION IS LINE SEQUENTIAL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  FBZCTL
+000260     RECORDING MODE IS F.
+000270     COPY FBZRULE.
+000271 FD  FBZIN
+000272     RECORDING MODE IS F.
+000273 01  FBZIN-RECORD.
+000274     05 FBZIN-KEY                PIC 9(06).
+000275     05 FBZIN-DATA               PIC X(74).
+000276 FD  FBZOUT
+000277     RECORDING MODE IS F.
+000278 01  FBZOUT-RECORD.
+000279     05 FBZOUT-KEY               PIC 9(06).
+000280     05 FBZOUT-DATA              PIC X(74).
+000281     05 FBZOUT-TAG               PIC X(40).
+000275 FD  RUNLOGF
+000276     RECORDING MODE IS F.
+000277     COPY RUNLOG.
+000280 WORKING-STORAGE SECTION.
+000290*----------------------------------------------------------------
+000300* RULE TABLE - LOADED FROM FBZCTL
+000310*----------------------------------------------------------------
+000340 01  WS-RULE-COUNT               PIC 9(02) COMP VALUE ZERO.
+000345 01  WS-RULE-TABLE-MAX           PIC 9(02) COMP VALUE 10.
+000350 01  WS-RULE-TABLE.
+000360     05 WS-RULE-ENTRY OCCURS 10 TIMES
+000370             INDEXED BY WS-RULE-IDX.
+000380         10 WS-RULE-DIVISOR      PIC 9(02).
+000390         10 WS-RULE-LABEL        PIC X(10).
+000400*----------------------------------------------------------------
+000410* WORKING FIELDS
+000420*----------------------------------------------------------------
+000440 01  WS-MOD-RESULT               PIC 9(04) VALUE ZERO.
+000450 01  WS-OUTPUT-LABEL             PIC X(40) VALUE SPACES.
+000460 01  WS-OUTPUT-POINTER           PIC 9(04) COMP VALUE 1.
+000462*----------------------------------------------------------------
+000463* SWITCHES
+000463*----------------------------------------------------------------
+000463 01  WS-EOF-SW                   PIC X(01) VALUE "N".
+000463     88 FBZIN-EOF                    VALUE "Y".
+000465 01  WS-FBZCTL-EOF-SW            PIC X(01) VALUE "N".
+000466     88 FBZCTL-EOF                    VALUE "Y".
+000462*----------------------------------------------------------------
+000464* RUN-LOG FIELDS
+000466*----------------------------------------------------------------
+000468 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000470 01  WS-START-TIME               PIC 9(08) VALUE ZERO.
+000472 01  WS-END-TIME                 PIC 9(08) VALUE ZERO.
+000474 01  WS-PROCESSED-COUNT          PIC 9(09) COMP VALUE ZERO.
+000480 PROCEDURE DIVISION.
+000480*----------------------------------------------------------------
+000490 MAIN-PARA.
+000500*----------------------------------------------------------------
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000520     PERFORM 2000-PROCESS-VALUE THRU 2000-EXIT
+000530         UNTIL FBZIN-EOF
+000545     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000550     STOP RUN.
+000560*----------------------------------------------------------------
+000570 1000-INITIALIZE.
+000580*----------------------------------------------------------------
+000590     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000592     ACCEPT WS-START-TIME FROM TIME
+000594     OPEN INPUT FBZCTL
+000600     READ FBZCTL
+000610         AT END
+000615             CONTINUE
+000620         NOT AT END
+000625             MOVE FBZ-RULE-COUNT TO WS-RULE-COUNT
+000628     END-READ
+000629     IF WS-RULE-COUNT > WS-RULE-TABLE-MAX
+000631         DISPLAY "FBZCTL RULE COUNT EXCEEDS TABLE SIZE - EXCESS"
+000632             " RULES IGNORED"
+000633         MOVE WS-RULE-TABLE-MAX TO WS-RULE-COUNT
+000634     END-IF
+000640     PERFORM 1500-LOAD-RULE THRU 1500-EXIT
+000650         VARYING WS-RULE-IDX FROM 1 BY 1
+000660         UNTIL WS-RULE-IDX > WS-RULE-COUNT
+000665             OR FBZCTL-EOF
+000670     CLOSE FBZCTL
+000671     OPEN INPUT FBZIN
+000672     OPEN OUTPUT FBZOUT
+000673     READ FBZIN
+000674         AT END
+000675             SET FBZIN-EOF TO TRUE
+000676     END-READ.
+000680 1000-EXIT.
+000690     EXIT.
+000700*----------------------------------------------------------------
+000710 1500-LOAD-RULE.
+000720*----------------------------------------------------------------
+000730     READ FBZCTL
+000735         AT END
+000736             SET FBZCTL-EOF TO TRUE
+000737         NOT AT END
+000740             MOVE FBZ-DIVISOR TO WS-RULE-DIVISOR(WS-RULE-IDX)
+000750             MOVE FBZ-LABEL TO WS-RULE-LABEL(WS-RULE-IDX)
+000755     END-READ.
+000760 1500-EXIT.
+000770     EXIT.
+000780*----------------------------------------------------------------
+000790 2000-PROCESS-VALUE.
+000800*----------------------------------------------------------------
+000810     MOVE SPACES TO WS-OUTPUT-LABEL
+000815     ADD 1 TO WS-PROCESSED-COUNT
+000820     MOVE 1 TO WS-OUTPUT-POINTER
+000830     PERFORM 2500-CHECK-RULE THRU 2500-EXIT
+000840         VARYING WS-RULE-IDX FROM 1 BY 1
+000850         UNTIL WS-RULE-IDX > WS-RULE-COUNT
+000860     MOVE FBZIN-KEY TO FBZOUT-KEY
+000870     MOVE FBZIN-DATA TO FBZOUT-DATA
+000880     MOVE WS-OUTPUT-LABEL TO FBZOUT-TAG
+000885     WRITE FBZOUT-RECORD
+000890     READ FBZIN
+000900         AT END
+000905             SET FBZIN-EOF TO TRUE
+000906     END-READ.
+000910 2000-EXIT.
+000920     EXIT.
+000930*----------------------------------------------------------------
+000940 2500-CHECK-RULE.
+000950*----------------------------------------------------------------
+000960     COMPUTE WS-MOD-RESULT =
+000970         FUNCTION MOD(FBZIN-KEY, WS-RULE-DIVISOR(WS-RULE-IDX))
+000980     IF WS-MOD-RESULT EQUAL ZERO
+000990         STRING FUNCTION TRIM(WS-RULE-LABEL(WS-RULE-IDX))
+001000             DELIMITED BY SIZE
+001010             INTO WS-OUTPUT-LABEL
+001020             WITH POINTER WS-OUTPUT-POINTER
+001030         END-STRING
+001040     END-IF.
+001050 2500-EXIT.
+001060     EXIT.
+001070*----------------------------------------------------------------
+001080 9000-TERMINATE.
+001090*----------------------------------------------------------------
+001093     CLOSE FBZIN
+001095     CLOSE FBZOUT
+001100     ACCEPT WS-END-TIME FROM TIME
+001110     OPEN EXTEND RUNLOGF
+001120     MOVE "FIZZBUZZ" TO RUNLOG-JOB-NAME
+001130     MOVE WS-RUN-DATE TO RUNLOG-RUN-DATE
+001140     MOVE WS-START-TIME TO RUNLOG-START-TIME
+001150     MOVE WS-END-TIME TO RUNLOG-END-TIME
+001160     MOVE WS-PROCESSED-COUNT TO RUNLOG-INPUT-COUNT
+001170     MOVE ZERO TO RUNLOG-RETURN-CODE
+001180     WRITE RUNLOG-RECORD
+001190     CLOSE RUNLOGF.
+001200 9000-EXIT.
+001210     EXIT.
