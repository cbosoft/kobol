@@ -0,0 +1,152 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. dlyinqry.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION. ON-DEMAND INQUIRY PROGRAM -
+000110*                  READS AD-HOC "FACTORIAL OF N" / "NTH
+000120*                  FIBONACCI TERM" REQUESTS (COPY INQREQ) FROM
+000130*                  INQIN, ANSWERS EACH ONE DIRECTLY (FACTORIAL
+000140*                  VIA A CALL TO THE FACTORIAL SUBPROGRAM,
+000150*                  FIBONACCI VIA A RANDOM READ OF FIBB'S FIBKEY
+000160*                  INDEXED FILE) AND WRITES ONE INQRSLT RECORD
+000170*                  PER REQUEST, SO OPS CAN ANSWER A ONE-OFF
+000180*                  QUESTION WITHOUT TOUCHING THE NIGHTLY JOBS.
+000185* 2026-08-09  DPG  WS-INQ-NUM NOW COMES FROM FACFLDS WITH
+000186*                  ==:NUMUSAGE:== BY ==COMP-5== - IT IS PASSED
+000187*                  DIRECTLY INTO FACTORIAL'S LS-NUM, WHICH IS
+000188*                  STILL COMP-5, SO IT HAS TO MATCH THAT
+000189*                  REPRESENTATION RATHER THAN THE COPYBOOK'S
+000190*                  DISPLAY DEFAULT.
+000191*----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT INQIN ASSIGN TO "INQIN"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT INQOUT ASSIGN TO "INQOUT"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270     SELECT FIBKEY ASSIGN TO "FIBKEY"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS RANDOM
+000300         RECORD KEY IS FIBKEY-TERM-NO.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  INQIN
+000340     RECORDING MODE IS F.
+000350     COPY INQREQ.
+000360 FD  INQOUT
+000370     RECORDING MODE IS F.
+000380     COPY INQRSLT.
+000390 FD  FIBKEY
+000400     RECORDING MODE IS F.
+000410     COPY FIBKEYR.
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------------
+000440* LOCAL COPY PASSED TO FACTORIAL
+000450*----------------------------------------------------------------
+000460     COPY FACFLDS REPLACING ==:PRE:== BY ==WS-INQ==
+000465         ==:NUMUSAGE:== BY ==COMP-5==.
+000470 01  WS-INQ-RETURN-CODE          PIC 9(2) USAGE COMP-5.
+000480*----------------------------------------------------------------
+000490* VALID INPUT RANGE - FACTORIAL AND FIBONACCI LOOKUPS
+000500*----------------------------------------------------------------
+000510 01  WS-NUM-MAXIMUM              PIC 9(02) VALUE 33.
+000520*----------------------------------------------------------------
+000530* SWITCHES
+000540*----------------------------------------------------------------
+000550 01  WS-SWITCHES.
+000560     05 WS-EOF-SW                PIC X(01) VALUE "N".
+000570         88 INQIN-EOF                VALUE "Y".
+000580     05 WS-FIBKEY-SW             PIC X(01) VALUE "N".
+000590         88 WS-FIBKEY-NOT-FOUND      VALUE "Y".
+000600 PROCEDURE DIVISION.
+000610*----------------------------------------------------------------
+000620 0000-MAINLINE.
+000630*----------------------------------------------------------------
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000650     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000660         UNTIL INQIN-EOF
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000680     STOP RUN.
+000690*----------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710*----------------------------------------------------------------
+000720     OPEN INPUT INQIN
+000730     OPEN OUTPUT INQOUT
+000740     OPEN INPUT FIBKEY
+000750     READ INQIN
+000760         AT END
+000770             SET INQIN-EOF TO TRUE
+000780     END-READ.
+000790 1000-EXIT.
+000800     EXIT.
+000810*----------------------------------------------------------------
+000820 2000-PROCESS-REQUEST.
+000830*----------------------------------------------------------------
+000840     MOVE INQ-REQUEST-TYPE TO INQRSLT-REQUEST-TYPE
+000850     MOVE INQ-VALUE TO INQRSLT-VALUE
+000860     MOVE ZERO TO INQRSLT-RESULT
+000870     MOVE ZERO TO INQRSLT-STATUS-CODE
+000880     IF INQ-FACTORIAL
+000890         PERFORM 2100-LOOKUP-FACTORIAL THRU 2100-EXIT
+000900     ELSE
+000910         IF INQ-FIBONACCI
+000920             PERFORM 2200-LOOKUP-FIBONACCI THRU 2200-EXIT
+000930         ELSE
+000940             MOVE 8 TO INQRSLT-STATUS-CODE
+000950         END-IF
+000960     END-IF
+000970     WRITE INQRSLT-RECORD
+000980     READ INQIN
+000990         AT END
+001000             SET INQIN-EOF TO TRUE
+001010     END-READ.
+001020 2000-EXIT.
+001030     EXIT.
+001040*----------------------------------------------------------------
+001050 2100-LOOKUP-FACTORIAL.
+001060*----------------------------------------------------------------
+001070     IF INQ-VALUE > WS-NUM-MAXIMUM
+001080         MOVE 4 TO INQRSLT-STATUS-CODE
+001090         GO TO 2100-EXIT
+001100     END-IF
+001110     MOVE INQ-VALUE TO WS-INQ-NUM
+001120     MOVE 1 TO WS-INQ-PROD
+001130     CALL "FACTORIAL" USING WS-INQ-NUM, WS-INQ-PROD,
+001140         WS-INQ-RETURN-CODE
+001150     IF WS-INQ-RETURN-CODE NOT EQUAL 0
+001160         MOVE 4 TO INQRSLT-STATUS-CODE
+001170     ELSE
+001180         MOVE WS-INQ-PROD TO INQRSLT-RESULT
+001190     END-IF.
+001200 2100-EXIT.
+001210     EXIT.
+001220*----------------------------------------------------------------
+001230 2200-LOOKUP-FIBONACCI.
+001240*----------------------------------------------------------------
+001250     MOVE "N" TO WS-FIBKEY-SW
+001260     MOVE INQ-VALUE TO FIBKEY-TERM-NO
+001270     READ FIBKEY
+001280         INVALID KEY
+001290             SET WS-FIBKEY-NOT-FOUND TO TRUE
+001300     END-READ
+001310     IF WS-FIBKEY-NOT-FOUND
+001320         MOVE 12 TO INQRSLT-STATUS-CODE
+001330     ELSE
+001340         MOVE FIBKEY-VALUE TO INQRSLT-RESULT
+001350     END-IF.
+001360 2200-EXIT.
+001370     EXIT.
+001380*----------------------------------------------------------------
+001390 9000-TERMINATE.
+001400*----------------------------------------------------------------
+001410     CLOSE INQIN
+001420     CLOSE INQOUT
+001430     CLOSE FIBKEY.
+001440 9000-EXIT.
+001450     EXIT.
