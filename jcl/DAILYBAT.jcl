@@ -0,0 +1,159 @@
+//DAILYBAT JOB (ACCTNO),'DAILY UTILITY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILYBAT - DAILY UTILITY CALCULATIONS BATCH STREAM
+//*
+//* RUNS FIZZ-BUZZ, THEN FIBB, THEN FACTORIAL AS ORDERED, CONDITIONED
+//* STEPS. EACH STEP'S COND= TESTS THE RETURN CODES OF THE STEPS
+//* BEFORE IT SO A LATER STEP THAT PERSISTS OUTPUT DOES NOT RUN (AND
+//* OVERWRITE A PRIOR GOOD DAY'S DATASETS) WHEN AN EARLIER STEP
+//* ABENDED OR ENDED WITH A BAD RETURN CODE. THE UPSTREAM-RC TESTS
+//* READ (7,GT,STEPNNN) - BYPASS THIS STEP WHEN STEPNNN'S RETURN CODE
+//* IS GREATER THAN 7 - SO AN ORDINARY RC 0 OR 4 LETS THE STREAM
+//* CONTINUE AND ONLY AN RC OF 8 OR MORE STOPS IT.
+//*
+//* EACH REGISTERED JOB IS ALSO GATED BY A SCHEDCTL CHECKER STEP
+//* (PGM=SCHEDCTL, PARM=JOB NAME) THAT LOOKS THE JOB UP IN THE DAILY
+//* SCHDCTL SCHEDULE CONTROL FILE AND RETURNS 0 (RUN), 16 (SKIP), OR
+//* 8 (NOT REGISTERED). THE REAL STEP'S COND= TREATS ANYTHING OTHER
+//* THAN RETURN CODE 0 FROM ITS CHECKER AS A SKIP, SO OPS CAN SKIP OR
+//* RESCHEDULE A JOB FOR A GIVEN DAY BY EDITING SCHDCTL INSTEAD OF
+//* COMMENTING A JOB STEP OUT BY HAND.
+//*
+//* NOTE: LOAD MODULE NAMES BELOW ARE THE LINK-EDITED PDS MEMBER
+//* NAMES, NOT THE SOURCE PROGRAM-ID (FIZZ-BUZZ'S PROGRAM-ID CONTAINS
+//* A HYPHEN, WHICH IS NOT VALID IN A PDS MEMBER NAME).
+//*
+//* EVERY PERSISTED DATASET BELOW (FBZOUT, FIBRSLT, FIBKEY, FIBREJ,
+//* FACOUT, FACRSLT, FACREJ, FACCKPT) USES DISP=MOD, NOT DISP=NEW -
+//* EACH IS CATALOGED ONCE AND REUSED EVERY RUN AFTER THAT, WITH THE
+//* OWNING PROGRAM'S OWN OPEN OUTPUT (OR OPEN EXTEND ON A FACTORIAL
+//* RESTART) CONTROLLING WHETHER IT IS TRUNCATED OR APPENDED TO. A
+//* DISP=NEW ALLOCATION AGAINST AN ALREADY-CATALOGED DSN FAILS, WHICH
+//* WOULD STOP THIS STREAM FROM EVER COMPLETING A SECOND DAY'S RUN.
+//* EVERY ONE OF THOSE EIGHT DATASETS ALSO KEEPS (NOT DELETES) ON
+//* ABNORMAL TERMINATION OF THE STEP THAT WRITES IT. FACOUT/FACRSLT/
+//* FACREJ/FACCKPT NEED THIS SO THE RESTART/CHECKPOINT LOGIC HAS
+//* SOMETHING TO RESUME FROM AFTER AN ABEND PARTWAY THROUGH STEP030.
+//* FBZOUT/FIBRSLT/FIBKEY/FIBREJ NEED IT FOR A DIFFERENT REASON -
+//* STEP040 (DLYSUMRY) RUNS UNCONDITIONALLY AND OPENS ALL OF THEM
+//* DISP=SHR, SO IF AN EARLIER ABEND SCRATCHED ANY OF THEM INSTEAD OF
+//* JUST LEAVING THEM ALONE, DLYSUMRY WOULD FAIL AT ALLOCATION AND
+//* OPS WOULD GET NO SIGN-OFF REPORT AT ALL - EXACTLY THE ABEND CASE
+//* THE REPORT IS MEANT TO COVER.
+//*--------------------------------------------------------------
+//*
+//STEP005  EXEC PGM=SCHEDCTL,PARM='FIZZBUZZ'
+//SCHDCTL  DD DSN=PROD.BATCH.SCHDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=FIZZBUZZ,COND=(0,NE,STEP005)
+//FBZCTL   DD DSN=PROD.BATCH.FBZCTL,DISP=SHR
+//FBZIN    DD DSN=PROD.BATCH.FBZIN,DISP=SHR
+//FBZOUT   DD DSN=PROD.BATCH.FBZOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RUNLOG   DD DSN=PROD.BATCH.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 - FIBB. SKIPPED IF STEP010 ABENDED OR RETURNED >= 8, OR
+//* IF SCHDCTL HAS FIBB FLAGGED OFF FOR TODAY.
+//*--------------------------------------------------------------
+//STEP007  EXEC PGM=SCHEDCTL,PARM='FIBB'
+//SCHDCTL  DD DSN=PROD.BATCH.SCHDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIBB,COND=((7,GT,STEP010),(0,NE,STEP007))
+//FIBCTL   DD DSN=PROD.BATCH.FIBCTL,DISP=SHR
+//FIBRSLT  DD DSN=PROD.BATCH.FIBRSLT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBKEY   DD DSN=PROD.BATCH.FIBKEY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBREJ   DD DSN=PROD.BATCH.FIBREJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RUNLOG   DD DSN=PROD.BATCH.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP030 - FACTORIAL. SKIPPED IF EITHER PRIOR STEP ABENDED OR
+//* RETURNED >= 8, SO A BAD FIZZ-BUZZ OR FIBB RUN CANNOT LET
+//* FACTORIAL OVERWRITE YESTERDAY'S GOOD FACRSLT WITH A PARTIAL RUN,
+//* OR IF SCHDCTL HAS FACTORIAL FLAGGED OFF FOR TODAY.
+//*
+//* STEP028/STEP029 ROTATE TODAY'S ABOUT-TO-BE-OVERWRITTEN FACRSLT
+//* (STILL HOLDING YESTERDAY'S RESULTS AT THIS POINT IN THE STREAM)
+//* OUT TO FACRSLY BEFORE STEP030 TRUNCATES FACRSLT FOR TODAY'S RUN,
+//* SO FACRECON (STEP035) HAS AN ACTUAL PRIOR-DAY FILE TO COMPARE
+//* AGAINST. ON THE VERY FIRST RUN OF THIS JOB STREAM, BEFORE ANY
+//* FACRSLT HAS EVER BEEN CATALOGED, OPS MUST PRE-ALLOCATE AN EMPTY
+//* PROD.BATCH.FACRSLT (OR DISABLE STEP028/STEP029/STEP035 FOR THAT
+//* ONE RUN) SINCE STEP029'S SYSUT1 HAS NOTHING TO READ OTHERWISE.
+//*--------------------------------------------------------------
+//STEP009  EXEC PGM=SCHEDCTL,PARM='FACTORL'
+//SCHDCTL  DD DSN=PROD.BATCH.SCHDCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP028  EXEC PGM=IDCAMS,COND=((7,GT,STEP010),(7,GT,STEP020),
+//             (0,NE,STEP009))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.BATCH.FACRSLY
+  SET MAXCC = 0
+/*
+//*
+//STEP029  EXEC PGM=IEBGENER,COND=((7,GT,STEP010),(7,GT,STEP020),
+//             (0,NE,STEP009))
+//SYSUT1   DD DSN=PROD.BATCH.FACRSLT,DISP=SHR
+//SYSUT2   DD DSN=PROD.BATCH.FACRSLY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP030  EXEC PGM=FACTORIAL,COND=((7,GT,STEP010),(7,GT,STEP020),
+//             (0,NE,STEP009))
+//FACIN    DD DSN=PROD.BATCH.FACIN,DISP=SHR
+//FACOUT   DD DSN=PROD.BATCH.FACOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FACRSLT  DD DSN=PROD.BATCH.FACRSLT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FACREJ   DD DSN=PROD.BATCH.FACREJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RUNLOG   DD DSN=PROD.BATCH.RUNLOG,DISP=MOD
+//* FACRST IS NORMALLY A DUMMY (NO RESTART). AFTER AN ABEND, OPS
+//* REPLACES THIS DD WITH A ONE-RECORD DATASET HOLDING THE LAST
+//* GOOD FACCKPT-PROCESSED-COUNT AND RERUNS JUST THIS STEP.
+//FACRST   DD DUMMY
+//FACCKPT  DD DSN=PROD.BATCH.FACCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP035 - FACRECON. COMPARES TODAY'S FACRSLT (JUST WRITTEN BY
+//* STEP030) AGAINST FACRSLY (YESTERDAY'S FACRSLT, ROTATED OUT BY
+//* STEP028/STEP029 ABOVE) AND FLAGS ANY N WHOSE N! CHANGED BETWEEN
+//* RUNS OR THAT YESTERDAY REQUESTED BUT TODAY DID NOT REPEAT.
+//* SKIPPED WHENEVER STEP030 ITSELF WAS SKIPPED OR FAILED, OR WHEN
+//* THE FACRSLY ROTATION DID NOT COMPLETE.
+//*--------------------------------------------------------------
+//STEP035  EXEC PGM=FACRECON,COND=((7,GT,STEP010),(7,GT,STEP020),
+//             (0,NE,STEP009),(7,GT,STEP029),(7,GT,STEP030))
+//FACRSLT  DD DSN=PROD.BATCH.FACRSLT,DISP=SHR
+//FACRSLY  DD DSN=PROD.BATCH.FACRSLY,DISP=SHR
+//FACDIFF  DD DSN=PROD.BATCH.FACDIFF,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP040 - DLYSUMRY. RUNS REGARDLESS OF UPSTREAM RETURN CODES SO
+//* OPS ALWAYS GETS A SIGN-OFF REPORT, EVEN ONE THAT CALLS OUT A
+//* SKIPPED OR FAILED STEP.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=DLYSUMRY
+//RUNLOG   DD DSN=PROD.BATCH.RUNLOG,DISP=SHR
+//FACRSLT  DD DSN=PROD.BATCH.FACRSLT,DISP=SHR
+//FIBRSLT  DD DSN=PROD.BATCH.FIBRSLT,DISP=SHR
+//FACREJ   DD DSN=PROD.BATCH.FACREJ,DISP=SHR
+//FIBREJ   DD DSN=PROD.BATCH.FIBREJ,DISP=SHR
+//FBZOUT   DD DSN=PROD.BATCH.FBZOUT,DISP=SHR
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
