@@ -0,0 +1,27 @@
+//DLYINQRY JOB (ACCTNO),'AD-HOC FACT/FIB INQUIRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DLYINQRY - ON-DEMAND FACTORIAL/FIBONACCI INQUIRY
+//*
+//* STANDALONE JOB, NOT PART OF THE DAILYBAT STREAM AND NOT GATED BY
+//* SCHEDCTL - OPS SUBMITS THIS BY ITSELF WHENEVER SOMEONE NEEDS A
+//* ONE-OFF "FACTORIAL OF N" OR "NTH FIBONACCI TERM" ANSWER WITHOUT
+//* WAITING FOR OR DISTURBING THE NIGHTLY JOBS.
+//*
+//* INQIN HOLDS ONE INQREQ RECORD PER QUESTION (SEE COPYBOOK INQREQ
+//* FOR LAYOUT) AND MUST BE PREPARED BY OPS BEFORE SUBMITTING THIS
+//* JOB. INQOUT GETS ONE INQRSLT ANSWER RECORD PER REQUEST AND IS
+//* TRUNCATED FRESH EACH RUN SO IT NEVER ACCUMULATES A PRIOR RUN'S
+//* ANSWERS ALONGSIDE TODAY'S.
+//*
+//* FIBKEY IS READ SHR, RANDOM, AGAINST THE SAME INDEXED FILE FIBB
+//* (DAILYBAT STEP020) POPULATES OVERNIGHT - A FIBONACCI REQUEST FOR
+//* A TERM NOT YET CATALOGED THERE COMES BACK AS NOT-FOUND RATHER
+//* THAN AS A FRESH CALCULATION.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DLYINQRY
+//INQIN    DD DSN=PROD.BATCH.INQIN,DISP=SHR
+//INQOUT   DD DSN=PROD.BATCH.INQOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//FIBKEY   DD DSN=PROD.BATCH.FIBKEY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
