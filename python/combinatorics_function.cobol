@@ -0,0 +1,99 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COMBIN.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION - COMBINATORICS SIBLING TO
+000110*                  FACTORIAL. TAKES N AND R AND RETURNS BOTH
+000120*                  NPR AND NCR, CALLING FACTORIAL THREE TIMES
+000130*                  (FOR N!, R!, AND (N-R)!) RATHER THAN
+000140*                  DUPLICATING ITS COUNTDOWN LOOP HERE.
+000145* 2026-08-09  DPG  WS-N-NUM/WS-N-PROD (AND THE R/NR PAIRS) NOW
+000146*                  COME FROM FACFLDS, MATCHING FACTORIAL'S
+000147*                  WIDENED LS-NUM/LS-PROD CONTRACT - THESE ARE
+000148*                  PASSED BY REFERENCE INTO FACTORIAL, SO THEY
+000149*                  HAVE TO STAY THE SAME SHAPE AS ITS LINKAGE.
+000151* 2026-08-09  DPG  ADDED ON SIZE ERROR TO THE LS-NPR AND LS-NCR
+000152*                  COMPUTES - BOTH FIELDS ARE ONLY PIC 9(10) AND
+000153*                  ORDINARY N/R VALUES OVERFLOW THAT WELL BEFORE
+000154*                  THEY OVERFLOW THE UNDERLYING PIC 9(38)
+000155*                  FACTORIALS, WHICH USED TO LEAVE LS-RETURN-CODE
+000156*                  AT 00 OVER A SILENTLY TRUNCATED RESULT.
+000157* 2026-08-09  DPG  THE WS-N/WS-R/WS-NR COPIES OF FACFLDS NOW PASS
+000158*                  ==:NUMUSAGE:== BY ==COMP-5== - THESE FIELDS GO
+000159*                  STRAIGHT INTO FACTORIAL'S LS-NUM, WHICH IS
+000160*                  STILL COMP-5, SO THEY HAVE TO MATCH ITS
+000161*                  REPRESENTATION, NOT THE COPYBOOK'S DEFAULT
+000162*                  DISPLAY SHAPE (WHICH IS FOR THE STANDALONE
+000163*                  FACTORIAL BATCH JOB'S OWN WS-NUM).
+000164*----------------------------------------------------------------
+000160 DATA DIVISION.
+000170 WORKING-STORAGE SECTION.
+000180*----------------------------------------------------------------
+000190* LOCAL COPIES PASSED TO FACTORIAL - ONE PER FACTORIAL NEEDED
+000200*----------------------------------------------------------------
+000210     COPY FACFLDS REPLACING ==:PRE:== BY ==WS-N==
+000212         ==:NUMUSAGE:== BY ==COMP-5==.
+000220 01  WS-N-RETURN-CODE           PIC 9(2) USAGE COMP-5.
+000230     COPY FACFLDS REPLACING ==:PRE:== BY ==WS-R==
+000232         ==:NUMUSAGE:== BY ==COMP-5==.
+000240 01  WS-R-RETURN-CODE           PIC 9(2) USAGE COMP-5.
+000250     COPY FACFLDS REPLACING ==:PRE:== BY ==WS-NR==
+000252         ==:NUMUSAGE:== BY ==COMP-5==.
+000260 01  WS-NR-RETURN-CODE          PIC 9(2) USAGE COMP-5.
+000300 LINKAGE SECTION.
+000310 01  LS-NUM                     PIC 9(2) USAGE COMP-5.
+000320 01  LS-R                       PIC 9(2) USAGE COMP-5.
+000330 01  LS-NPR                     PIC 9(10) USAGE COMP-5.
+000340 01  LS-NCR                     PIC 9(10) USAGE COMP-5.
+000350 01  LS-RETURN-CODE             PIC 9(2) USAGE COMP-5.
+000360*----------------------------------------------------------------
+000370* LS-RETURN-CODE VALUES
+000380*   00  NORMAL COMPLETION
+000390*   04  LS-R GREATER THAN LS-NUM - NOT A VALID PERMUTATION
+000400*   08  ONE OF THE UNDERLYING FACTORIAL CALLS OVERFLOWED
+000405*   12  LS-NPR OR LS-NCR OVERFLOWED ITS OWN FIELD WIDTH -
+000406*       RESULT UNUSABLE
+000410*----------------------------------------------------------------
+000420 PROCEDURE DIVISION USING LS-NUM, LS-R, LS-NPR, LS-NCR,
+000430     LS-RETURN-CODE.
+000440 01-MAIN.
+000450     MOVE 0 TO LS-RETURN-CODE
+000460     MOVE 0 TO LS-NPR
+000470     MOVE 0 TO LS-NCR
+000480     IF LS-R > LS-NUM
+000490         MOVE 4 TO LS-RETURN-CODE
+000500         GO TO 02-END
+000510     END-IF
+000520     MOVE LS-NUM TO WS-N-NUM
+000530     MOVE 1 TO WS-N-PROD
+000540     CALL "FACTORIAL" USING WS-N-NUM, WS-N-PROD, WS-N-RETURN-CODE
+000550     MOVE LS-R TO WS-R-NUM
+000560     MOVE 1 TO WS-R-PROD
+000570     CALL "FACTORIAL" USING WS-R-NUM, WS-R-PROD, WS-R-RETURN-CODE
+000580     COMPUTE WS-NR-NUM = LS-NUM - LS-R
+000590     MOVE 1 TO WS-NR-PROD
+000600     CALL "FACTORIAL" USING WS-NR-NUM, WS-NR-PROD,
+000610         WS-NR-RETURN-CODE
+000620     IF WS-N-RETURN-CODE NOT EQUAL 0
+000630         OR WS-R-RETURN-CODE NOT EQUAL 0
+000640         OR WS-NR-RETURN-CODE NOT EQUAL 0
+000650         MOVE 8 TO LS-RETURN-CODE
+000660         GO TO 02-END
+000670     END-IF
+000680     COMPUTE LS-NPR = WS-N-PROD / WS-NR-PROD
+000685         ON SIZE ERROR
+000686             MOVE 12 TO LS-RETURN-CODE
+000687             GO TO 02-END
+000688     END-COMPUTE
+000689     COMPUTE LS-NCR = LS-NPR / WS-R-PROD
+000690         ON SIZE ERROR
+000691             MOVE 12 TO LS-RETURN-CODE
+000692             GO TO 02-END
+000693     END-COMPUTE.
+000700 02-END.
+000710     EXIT PROGRAM.
