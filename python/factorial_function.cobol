@@ -1,17 +1,108 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 LS-NUM PIC 9(2) USAGE COMP-5.
-       01 LS-PROD PIC 9(10) USAGE COMP-5.
-       PROCEDURE DIVISION USING LS-NUM, LS-PROD.
-       01-MAIN.
-           IF LS-NUM EQUAL 1
-             GO TO 02-END
-           ELSE
-             COMPUTE LS-PROD = LS-PROD * LS-NUM
-             COMPUTE LS-NUM = LS-NUM - 1
-             GO TO 01-MAIN
-           END-IF.
-       02-END.
-           EXIT PROGRAM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FACTORIAL.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2024-01-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-09  DPG  ORIGINAL VERSION - LS-NUM/LS-PROD ONLY, NO
+000110*                  OVERFLOW DETECTION.
+000120* 2026-08-09  DPG  ADDED LS-RETURN-CODE TO THE LINKAGE CONTRACT
+000130*                  AND AN ON SIZE ERROR CHECK AROUND THE MULTIPLY
+000140*                  SO A WRAPPED LS-PROD IS FLAGGED INSTEAD OF
+000150*                  HANDED BACK TO THE CALLER AS IF IT WERE GOOD.
+000155* 2026-08-09  DPG  LS-NUM/LS-PROD NOW COME FROM FACFLDS (COPY
+000156*                  FACFLDS REPLACING ==:PRE:== BY ==LS==), THE SAME
+000157*                  COPYBOOK THE STANDALONE FACTORIAL JOB'S
+000158*                  WS-NUM/WS-PROD COME FROM. LS-PROD WIDENS FROM
+000159*                  PIC 9(10) COMP-5 TO THE SHARED PIC 9(38)
+000160*                  DISPLAY SHAPE - COMP-5 CANNOT HOLD 38 DIGITS -
+000161*                  SO 33! NO LONGER OVERFLOWS THE SUBPROGRAM WHILE
+000162*                  THE STANDALONE JOB HANDLES IT FINE.
+000164* 2026-08-09  DPG  ADDED 00-VALIDATE - LS-NUM IS NOW BOUNDS-
+000165*                  CHECKED AGAINST WS-NUM-MAXIMUM BEFORE THE
+000166*                  MULTIPLY LOOP EVER RUNS, INSTEAD OF RELYING ON
+000167*                  EVERY CALLER TO PRE-VALIDATE. ALSO CLOSED THE
+000168*                  LS-NUM EQUAL ZERO GAP - THE LOOP USED TO FALL
+000169*                  THROUGH TO THE ELSE BRANCH, MULTIPLY LS-PROD
+000170*                  BY ZERO, THEN DECREMENT AN UNSIGNED LS-NUM
+000171*                  BELOW ZERO AND SPIN - 0! NOW RETURNS 1 DIRECTLY.
+000173* 2026-08-09  DPG  00-VALIDATE NOW ALSO REJECTS LS-PROD
+000174*                  CONTAINING NON-NUMERIC DATA BEFORE IT EVER
+000175*                  REACHES THE MULTIPLY LOOP - A CALLER PASSING
+000176*                  MISMATCHED LINKAGE (WRONG PICTURE OR LENGTH)
+000177*                  LEAVES GARBAGE IN THIS FIELD, AND ARITHMETIC ON
+000178*                  GARBAGE DISPLAY DATA IS WHAT ABENDS THE CALLING
+000179*                  JOB. THIS SUBPROGRAM NOW TRAPS THAT AT THE DOOR
+000180*                  AND HANDS BACK A STATUS CODE INSTEAD, SO ONE
+000181*                  BAD CALLER CANNOT TAKE DOWN WHATEVER JOB
+000182*                  HAPPENED TO CALL IT.
+000183* 2026-08-09  DPG  DROPPED THE SAME NOT NUMERIC TEST ON LS-NUM -
+000184*                  LS-NUM IS PIC 9(02) COMP-5 (BINARY), AND THE
+000185*                  NUMERIC CLASS CONDITION ON A COMP-5 ITEM IS
+000186*                  DEFINED AGAINST ITS BINARY REPRESENTATION, NOT
+000187*                  ITS PICTURE'S DIGIT RANGE - IT IS TRUE FOR ANY
+000188*                  BIT PATTERN THAT FITS THE FIELD'S LENGTH, SO
+000189*                  THE TEST WAS DEAD CODE THAT COULD NEVER REJECT
+000190*                  A MISMATCHED-LINKAGE LS-NUM. THE IF LS-NUM >
+000191*                  WS-NUM-MAXIMUM CHECK BELOW IS LS-NUM'S ONLY
+000192*                  REAL PROTECTION - IT CATCHES ANY GARBAGE VALUE
+000193*                  OUTSIDE 0-33, THOUGH (LIKE ANY RANGE CHECK) IT
+000194*                  CANNOT DISTINGUISH GARBAGE THAT HAPPENS TO LAND
+000195*                  INSIDE THAT RANGE FROM A GENUINE REQUEST.
+000196*----------------------------------------------------------------
+000180 DATA DIVISION.
+000182 WORKING-STORAGE SECTION.
+000183*----------------------------------------------------------------
+000184* VALID INPUT RANGE - SAME CEILING AS THE STANDALONE JOB'S
+000185* WS-NUM-MAXIMUM (FACTORIAL/FACTORIAL.COBOL), THE PRACTICAL LIMIT
+000186* OF THE SHARED PIC 9(38) PRODUCT FIELD.
+000187*----------------------------------------------------------------
+000188 01  WS-NUM-MAXIMUM              PIC 9(02) VALUE 33.
+000190 LINKAGE SECTION.
+000200     COPY FACFLDS REPLACING ==:PRE:== BY ==LS==
+000205         ==:NUMUSAGE:== BY ==COMP-5==.
+000210 01  LS-RETURN-CODE              PIC 9(2) USAGE COMP-5.
+000220*----------------------------------------------------------------
+000230* LS-RETURN-CODE VALUES
+000240*   00  NORMAL COMPLETION
+000250*   04  LS-PROD OVERFLOWED DURING THE MULTIPLY - RESULT UNUSABLE
+000255*   08  LS-NUM OUTSIDE 0-WS-NUM-MAXIMUM - REJECTED AT ENTRY,
+000256*       LS-PROD LEFT UNCHANGED. THIS IS THE ONLY CHECK THAT CAN
+000257*       CATCH A MISMATCHED-LINKAGE LS-NUM (SEE THE 2026-08-09
+000258*       MODIFICATION HISTORY ENTRY ON WHY LS-NUM HAS NO NUMERIC-
+000259*       CONTENT CHECK OF ITS OWN).
+000260*   12  LS-PROD CONTAINED NON-NUMERIC DATA AT ENTRY - REJECTED
+000261*       BEFORE ANY ARITHMETIC WAS ATTEMPTED ON IT
+000262*----------------------------------------------------------------
+000270 PROCEDURE DIVISION USING LS-NUM, LS-PROD, LS-RETURN-CODE.
+000275 00-VALIDATE.
+000276     MOVE 0 TO LS-RETURN-CODE
+000277     IF LS-PROD NOT NUMERIC
+000278         MOVE 12 TO LS-RETURN-CODE
+000279         GO TO 02-END
+000280     END-IF
+000281     IF LS-NUM > WS-NUM-MAXIMUM
+000282         MOVE 8 TO LS-RETURN-CODE
+000283         GO TO 02-END
+000284     END-IF
+000285     IF LS-NUM EQUAL ZERO
+000286         MOVE 1 TO LS-PROD
+000287         GO TO 02-END
+000288     END-IF.
+000290 01-MAIN.
+000300     IF LS-NUM EQUAL 1
+000310         GO TO 02-END
+000320     ELSE
+000330         COMPUTE LS-PROD = LS-PROD * LS-NUM
+000340             ON SIZE ERROR
+000350                 MOVE 4 TO LS-RETURN-CODE
+000360                 GO TO 02-END
+000370         END-COMPUTE
+000380         COMPUTE LS-NUM = LS-NUM - 1
+000390         GO TO 01-MAIN
+000400     END-IF.
+000410 02-END.
+000420     EXIT PROGRAM.
