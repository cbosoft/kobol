@@ -0,0 +1,158 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. facrecon.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION. READS TODAY'S FACRSLT AND
+000110*                  YESTERDAY'S FACRSLY (BOTH COPY RSLTREC) AND
+000120*                  FLAGS TO FACDIFF (COPY FACDIFF) ANY N WHOSE
+000130*                  N! CHANGED BETWEEN RUNS OR THAT YESTERDAY
+000140*                  REQUESTED BUT TODAY DID NOT REPEAT.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT FACRSLT ASSIGN TO "FACRSLT"
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+000210     SELECT FACRSLY ASSIGN TO "FACRSLY"
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+000230     SELECT FACDIFF ASSIGN TO "FACDIFF"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  FACRSLT
+000280     RECORDING MODE IS F.
+000290     COPY RSLTREC.
+000300 FD  FACRSLY
+000310     RECORDING MODE IS F.
+000320 01  FACRSLY-RECORD.
+000330     05 FACRSLY-RUN-DATE         PIC 9(08).
+000340     05 FACRSLY-PROGRAM-ID       PIC X(08).
+000350     05 FACRSLY-INPUT-VALUE      PIC 9(09).
+000360     05 FACRSLY-COMPUTED-VALUE   PIC 9(38).
+000370     05 FILLER                   PIC X(05).
+000380 FD  FACDIFF
+000390     RECORDING MODE IS F.
+000400     COPY FACDIFF.
+000410 WORKING-STORAGE SECTION.
+000420*----------------------------------------------------------------
+000430* YESTERDAY'S REQUESTS, KEPT IN A TABLE KEYED BY N (0-33) SO
+000440* TODAY'S PASS CAN MATCH EACH N IN ONE LOOKUP.
+000450*----------------------------------------------------------------
+000460 01  WS-YEST-TABLE.
+000470     05 WS-YEST-ENTRY OCCURS 34 TIMES
+000480             INDEXED BY WS-YEST-IDX.
+000490         10 WS-YEST-SEEN-SW      PIC X(01) VALUE "N".
+000500             88 WS-YEST-PRESENT      VALUE "Y".
+000510         10 WS-YEST-MATCHED-SW   PIC X(01) VALUE "N".
+000520             88 WS-YEST-MATCHED      VALUE "Y".
+000530         10 WS-YEST-VALUE        PIC 9(38) VALUE ZERO.
+000540 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000550*----------------------------------------------------------------
+000560* SWITCHES
+000570*----------------------------------------------------------------
+000580 01  WS-SWITCHES.
+000590     05 WS-TODAY-EOF-SW          PIC X(01) VALUE "N".
+000600         88 TODAY-EOF                VALUE "Y".
+000610     05 WS-YEST-EOF-SW           PIC X(01) VALUE "N".
+000620         88 YEST-EOF                 VALUE "Y".
+000630 PROCEDURE DIVISION.
+000640*----------------------------------------------------------------
+000650 0000-MAINLINE.
+000660*----------------------------------------------------------------
+000670     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000680     PERFORM 2000-LOAD-YESTERDAY THRU 2000-EXIT
+000690         UNTIL YEST-EOF
+000700     PERFORM 3000-COMPARE-TODAY THRU 3000-EXIT
+000710         UNTIL TODAY-EOF
+000720     PERFORM 4000-REPORT-MISSING THRU 4000-EXIT
+000730         VARYING WS-YEST-IDX FROM 1 BY 1
+000740         UNTIL WS-YEST-IDX > 34
+000750     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000760     STOP RUN.
+000770*----------------------------------------------------------------
+000780 1000-INITIALIZE.
+000790*----------------------------------------------------------------
+000800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000810     OPEN INPUT FACRSLT
+000820     OPEN INPUT FACRSLY
+000830     OPEN OUTPUT FACDIFF
+000840     READ FACRSLT
+000850         AT END
+000860             SET TODAY-EOF TO TRUE
+000870     END-READ
+000880     READ FACRSLY
+000890         AT END
+000900             SET YEST-EOF TO TRUE
+000910     END-READ.
+000920 1000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950 2000-LOAD-YESTERDAY.
+000960*----------------------------------------------------------------
+000970     SET WS-YEST-IDX TO FACRSLY-INPUT-VALUE
+000980     SET WS-YEST-IDX UP BY 1
+000990     SET WS-YEST-PRESENT(WS-YEST-IDX) TO TRUE
+001000     MOVE FACRSLY-COMPUTED-VALUE TO WS-YEST-VALUE(WS-YEST-IDX)
+001010     READ FACRSLY
+001020         AT END
+001030             SET YEST-EOF TO TRUE
+001040     END-READ.
+001050 2000-EXIT.
+001060     EXIT.
+001070*----------------------------------------------------------------
+001080 3000-COMPARE-TODAY.
+001090*----------------------------------------------------------------
+001100     SET WS-YEST-IDX TO RSLT-INPUT-VALUE
+001110     SET WS-YEST-IDX UP BY 1
+001120     IF WS-YEST-PRESENT(WS-YEST-IDX)
+001130         SET WS-YEST-MATCHED(WS-YEST-IDX) TO TRUE
+001140         IF WS-YEST-VALUE(WS-YEST-IDX) NOT EQUAL
+001150             RSLT-COMPUTED-VALUE
+001160             PERFORM 3500-WRITE-MISMATCH THRU 3500-EXIT
+001170         END-IF
+001180     END-IF
+001190     READ FACRSLT
+001200         AT END
+001210             SET TODAY-EOF TO TRUE
+001220     END-READ.
+001230 3000-EXIT.
+001240     EXIT.
+001250*----------------------------------------------------------------
+001260 3500-WRITE-MISMATCH.
+001270*----------------------------------------------------------------
+001280     MOVE WS-RUN-DATE TO FACDIFF-RUN-DATE
+001290     MOVE RSLT-INPUT-VALUE TO FACDIFF-INPUT-VALUE
+001300     MOVE "N! CHANGED BETWEEN RUNS" TO FACDIFF-REASON
+001310     MOVE WS-YEST-VALUE(WS-YEST-IDX) TO FACDIFF-PRIOR-VALUE
+001320     MOVE RSLT-COMPUTED-VALUE TO FACDIFF-CURRENT-VALUE
+001330     WRITE FACDIFF-RECORD.
+001340 3500-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------------
+001370 4000-REPORT-MISSING.
+001380*----------------------------------------------------------------
+001390     IF WS-YEST-PRESENT(WS-YEST-IDX)
+001400         AND NOT WS-YEST-MATCHED(WS-YEST-IDX)
+001420         MOVE WS-RUN-DATE TO FACDIFF-RUN-DATE
+001430         COMPUTE FACDIFF-INPUT-VALUE = WS-YEST-IDX - 1
+001440         MOVE "REQUESTED YESTERDAY, MISSING TODAY" TO
+001450             FACDIFF-REASON
+001460         MOVE WS-YEST-VALUE(WS-YEST-IDX) TO FACDIFF-PRIOR-VALUE
+001470         MOVE ZERO TO FACDIFF-CURRENT-VALUE
+001480         WRITE FACDIFF-RECORD
+001490     END-IF.
+001500 4000-EXIT.
+001510     EXIT.
+001520*----------------------------------------------------------------
+001530 9000-TERMINATE.
+001540*----------------------------------------------------------------
+001550     CLOSE FACRSLT
+001560     CLOSE FACRSLY
+001570     CLOSE FACDIFF.
+001580 9000-EXIT.
+001590     EXIT.
