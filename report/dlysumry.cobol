@@ -0,0 +1,366 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. dlysumry.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION. PULLS TODAY'S RUNLOG,
+000110*                  FACRSLT/FIBRSLT, AND FACREJ/FIBREJ RECORDS
+000120*                  INTO ONE PAGINATED SIGN-OFF REPORT (SUMRPT)
+000130*                  SO OPS DOES NOT HAVE TO OPEN THREE JOBS'
+000140*                  DISCONNECTED OUTPUT TO CONFIRM A GIVEN DAY'S
+000150*                  BATCH RAN CLEAN. FIZZ-BUZZ HAS NO PERSISTED
+000160*                  DETAIL RECORDS YET, SO ITS SECTION OF THE
+000170*                  REPORT COMES FROM RUNLOG ALONE.
+000172* 2026-08-09  DPG  FIZZ-BUZZ NOW PERSISTS TAGGED DETAIL TO
+000173*                  FBZOUT, SO THIS REPORT READS IT AND ADDS A
+000174*                  FIZZ-BUZZ TAGGED RECORD COUNT ALONGSIDE THE
+000175*                  EXISTING FACTORIAL/FIBONACCI RESULT COUNTS -
+000176*                  ALL THREE JOBS' DETAIL IS NOW COVERED. FBZOUT
+000177*                  CARRIES NO RUN-DATE FIELD OF ITS OWN (UNLIKE
+000178*                  RSLTREC), BUT FIZZ-BUZZ ALWAYS OPENS IT
+000179*                  OUTPUT AND REWRITES IT FRESH EVERY RUN, SO
+000180*                  EVERY RECORD ON IT IS ALREADY TODAY'S - NO
+000181*                  DATE FILTER IS NEEDED THE WAY FACRSLT/FIBRSLT
+000182*                  NEED ONE.
+000184* 2026-08-09  DPG  THE ABOVE ASSUMED FIZZ-BUZZ ALWAYS RUNS. NOW
+000185*                  THAT SCHDCTL CAN SKIP STEP010 FOR A GIVEN DAY,
+000186*                  A SKIPPED RUN LEAVES FBZOUT HOLDING A PRIOR
+000187*                  DAY'S RECORDS (DISP=MOD), AND COUNTING THOSE
+000188*                  AS TODAY'S WOULD BE A STALE NUMBER PRESENTED
+000189*                  AS CURRENT. 2000-PROCESS-RUNLOG NOW ALSO WATCHES
+000190*                  FOR TODAY'S "FIZZBUZZ" RUNLOG ENTRY (WRITTEN
+000191*                  ONLY WHEN THE JOB ACTUALLY RUNS), AND 4000-
+000192*                  PRINT-COUNTS REPORTS "SKIPPED" INSTEAD OF THE
+000193*                  FBZOUT COUNT WHEN THAT ENTRY IS ABSENT.
+000194*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT RUNLOGF ASSIGN TO "RUNLOG"
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+000240     SELECT FACRSLT ASSIGN TO "FACRSLT"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT FIBRSLT ASSIGN TO "FIBRSLT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280     SELECT FACREJ ASSIGN TO "FACREJ"
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT FIBREJ ASSIGN TO "FIBREJ"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000315     SELECT FBZOUT ASSIGN TO "FBZOUT"
+000316         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT SUMRPT ASSIGN TO "SUMRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  RUNLOGF
+000370     RECORDING MODE IS F.
+000380     COPY RUNLOG.
+000390 FD  FACRSLT
+000400     RECORDING MODE IS F.
+000410     COPY RSLTREC.
+000420 FD  FIBRSLT
+000430     RECORDING MODE IS F.
+000440 01  FIBRSLT-RECORD.
+000450     05 FIBRSLT-RUN-DATE         PIC 9(08).
+000460     05 FIBRSLT-PROGRAM-ID       PIC X(08).
+000470     05 FIBRSLT-INPUT-VALUE      PIC 9(09).
+000480     05 FIBRSLT-COMPUTED-VALUE   PIC 9(38).
+000490     05 FILLER                   PIC X(05).
+000500 FD  FACREJ
+000510     RECORDING MODE IS F.
+000520     COPY REJCREC.
+000530 FD  FIBREJ
+000540     RECORDING MODE IS F.
+000550 01  FIBREJ-RECORD.
+000560     05 FIBREJ-RUN-DATE          PIC 9(08).
+000570     05 FIBREJ-PROGRAM-ID        PIC X(08).
+000580     05 FIBREJ-INPUT-VALUE       PIC 9(09).
+000590     05 FIBREJ-REASON            PIC X(30).
+000592 FD  FBZOUT
+000593     RECORDING MODE IS F.
+000594 01  FBZOUT-RECORD.
+000595     05 FBZOUT-KEY               PIC 9(06).
+000596     05 FBZOUT-DATA              PIC X(74).
+000597     05 FBZOUT-TAG               PIC X(40).
+000600 FD  SUMRPT
+000610     RECORDING MODE IS F.
+000620 01  SUMRPT-RECORD               PIC X(80).
+000630 WORKING-STORAGE SECTION.
+000640*----------------------------------------------------------------
+000650* REPORT CONTROL
+000660*----------------------------------------------------------------
+000670 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000680 01  WS-PAGE-NO                  PIC 9(04) VALUE ZERO.
+000690 01  WS-LINE-COUNT               PIC 9(04) COMP VALUE ZERO.
+000700 01  WS-LINES-PER-PAGE           PIC 9(04) COMP VALUE 40.
+000710 01  WS-PRINT-LINE               PIC X(80) VALUE SPACES.
+000720*----------------------------------------------------------------
+000730* RUNNING COUNTS
+000740*----------------------------------------------------------------
+000750 01  WS-FAC-RSLT-COUNT           PIC 9(09) VALUE ZERO.
+000760 01  WS-FIB-RSLT-COUNT           PIC 9(09) VALUE ZERO.
+000770 01  WS-FAC-REJ-COUNT            PIC 9(09) COMP VALUE ZERO.
+000780 01  WS-FIB-REJ-COUNT            PIC 9(09) COMP VALUE ZERO.
+000785 01  WS-FBZ-OUT-COUNT            PIC 9(09) VALUE ZERO.
+000790*----------------------------------------------------------------
+000800* SWITCHES
+000810*----------------------------------------------------------------
+000820 01  WS-SWITCHES.
+000830     05 WS-RUNLOG-EOF-SW         PIC X(01) VALUE "N".
+000840         88 RUNLOG-EOF               VALUE "Y".
+000850     05 WS-FACRSLT-EOF-SW        PIC X(01) VALUE "N".
+000860         88 FACRSLT-EOF              VALUE "Y".
+000870     05 WS-FIBRSLT-EOF-SW        PIC X(01) VALUE "N".
+000880         88 FIBRSLT-EOF              VALUE "Y".
+000890     05 WS-FACREJ-EOF-SW         PIC X(01) VALUE "N".
+000900         88 FACREJ-EOF               VALUE "Y".
+000910     05 WS-FIBREJ-EOF-SW         PIC X(01) VALUE "N".
+000920         88 FIBREJ-EOF               VALUE "Y".
+000925     05 WS-FBZOUT-EOF-SW         PIC X(01) VALUE "N".
+000926         88 FBZOUT-EOF               VALUE "Y".
+000927     05 WS-FIZZBUZZ-RAN-SW       PIC X(01) VALUE "N".
+000928         88 FIZZBUZZ-RAN             VALUE "Y".
+000930 PROCEDURE DIVISION.
+000940*----------------------------------------------------------------
+000950 0000-MAINLINE.
+000960*----------------------------------------------------------------
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000980     PERFORM 2000-PROCESS-RUNLOG THRU 2000-EXIT
+000990         UNTIL RUNLOG-EOF
+001000     PERFORM 3000-PROCESS-FACRSLT THRU 3000-EXIT
+001010         UNTIL FACRSLT-EOF
+001020     PERFORM 3500-PROCESS-FIBRSLT THRU 3500-EXIT
+001030         UNTIL FIBRSLT-EOF
+001035     PERFORM 3700-PROCESS-FBZOUT THRU 3700-EXIT
+001036         UNTIL FBZOUT-EOF
+001040     PERFORM 4000-PRINT-COUNTS THRU 4000-EXIT
+001050     PERFORM 5000-PROCESS-FACREJ THRU 5000-EXIT
+001060         UNTIL FACREJ-EOF
+001070     PERFORM 5500-PROCESS-FIBREJ THRU 5500-EXIT
+001080         UNTIL FIBREJ-EOF
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001100     STOP RUN.
+001110*----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130*----------------------------------------------------------------
+001140     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001150     OPEN INPUT RUNLOGF
+001160     OPEN INPUT FACRSLT
+001170     OPEN INPUT FIBRSLT
+001180     OPEN INPUT FACREJ
+001190     OPEN INPUT FIBREJ
+001195     OPEN INPUT FBZOUT
+001200     OPEN OUTPUT SUMRPT
+001210     PERFORM 8500-NEW-PAGE THRU 8500-EXIT
+001220     MOVE SPACES TO WS-PRINT-LINE
+001230     STRING "RUN DATE: " WS-RUN-DATE
+001240         DELIMITED BY SIZE INTO WS-PRINT-LINE
+001250     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+001260     MOVE SPACES TO WS-PRINT-LINE
+001270     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+001280     MOVE SPACES TO WS-PRINT-LINE
+001290     MOVE "JOB RUN SUMMARY" TO WS-PRINT-LINE
+001300     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+001310     READ RUNLOGF
+001320         AT END
+001330             SET RUNLOG-EOF TO TRUE
+001340     END-READ
+001350     READ FACRSLT
+001360         AT END
+001370             SET FACRSLT-EOF TO TRUE
+001380     END-READ
+001390     READ FIBRSLT
+001400         AT END
+001410             SET FIBRSLT-EOF TO TRUE
+001420     END-READ
+001430     READ FACREJ
+001440         AT END
+001450             SET FACREJ-EOF TO TRUE
+001460     END-READ
+001470     READ FIBREJ
+001480         AT END
+001490             SET FIBREJ-EOF TO TRUE
+001500     END-READ
+001502     READ FBZOUT
+001504         AT END
+001506             SET FBZOUT-EOF TO TRUE
+001508     END-READ.
+001510 1000-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540 2000-PROCESS-RUNLOG.
+001550*----------------------------------------------------------------
+001560     IF RUNLOG-RUN-DATE EQUAL WS-RUN-DATE
+001570         MOVE SPACES TO WS-PRINT-LINE
+001580         STRING "  " RUNLOG-JOB-NAME
+001590             "  PROCESSED=" RUNLOG-INPUT-COUNT
+001600             "  RETURN-CODE=" RUNLOG-RETURN-CODE
+001610             "  START=" RUNLOG-START-TIME
+001620             "  END=" RUNLOG-END-TIME
+001630             DELIMITED BY SIZE INTO WS-PRINT-LINE
+001640         PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+001645         IF RUNLOG-JOB-NAME EQUAL "FIZZBUZZ"
+001646             SET FIZZBUZZ-RAN TO TRUE
+001647         END-IF
+001650     END-IF
+001660     READ RUNLOGF
+001670         AT END
+001680             SET RUNLOG-EOF TO TRUE
+001690     END-READ.
+001700 2000-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------------
+001730 3000-PROCESS-FACRSLT.
+001740*----------------------------------------------------------------
+001750     IF RSLT-RUN-DATE EQUAL WS-RUN-DATE
+001760         ADD 1 TO WS-FAC-RSLT-COUNT
+001770     END-IF
+001780     READ FACRSLT
+001790         AT END
+001800             SET FACRSLT-EOF TO TRUE
+001810     END-READ.
+001820 3000-EXIT.
+001830     EXIT.
+001840*----------------------------------------------------------------
+001850 3500-PROCESS-FIBRSLT.
+001860*----------------------------------------------------------------
+001870     IF FIBRSLT-RUN-DATE EQUAL WS-RUN-DATE
+001880         ADD 1 TO WS-FIB-RSLT-COUNT
+001890     END-IF
+001900     READ FIBRSLT
+001910         AT END
+001920             SET FIBRSLT-EOF TO TRUE
+001930     END-READ.
+001940 3500-EXIT.
+001950     EXIT.
+001955*----------------------------------------------------------------
+001956 3700-PROCESS-FBZOUT.
+001957*----------------------------------------------------------------
+001958     ADD 1 TO WS-FBZ-OUT-COUNT
+001959     READ FBZOUT
+001960         AT END
+001961             SET FBZOUT-EOF TO TRUE
+001962     END-READ.
+001963 3700-EXIT.
+001964     EXIT.
+001965*----------------------------------------------------------------
+001970 4000-PRINT-COUNTS.
+001980*----------------------------------------------------------------
+001990     MOVE SPACES TO WS-PRINT-LINE
+002000     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002010     MOVE SPACES TO WS-PRINT-LINE
+002020     MOVE "RESULT RECORD COUNTS" TO WS-PRINT-LINE
+002030     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002040     MOVE SPACES TO WS-PRINT-LINE
+002050     STRING "  FACTORIAL RESULTS=" WS-FAC-RSLT-COUNT
+002060         DELIMITED BY SIZE INTO WS-PRINT-LINE
+002070     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002080     MOVE SPACES TO WS-PRINT-LINE
+002090     STRING "  FIBONACCI RESULTS=" WS-FIB-RSLT-COUNT
+002100         DELIMITED BY SIZE INTO WS-PRINT-LINE
+002105     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002106     MOVE SPACES TO WS-PRINT-LINE
+002107     IF FIZZBUZZ-RAN
+002108         STRING "  FIZZ-BUZZ TAGGED RECORDS=" WS-FBZ-OUT-COUNT
+002109             DELIMITED BY SIZE INTO WS-PRINT-LINE
+002111     ELSE
+002112         STRING "  FIZZ-BUZZ TAGGED RECORDS=SKIPPED (JOB DID "
+002113             "NOT RUN TODAY)"
+002114             DELIMITED BY SIZE INTO WS-PRINT-LINE
+002115     END-IF
+002116     PERFORM 8000-WRITE-LINE THRU 8000-EXIT.
+002120 4000-EXIT.
+002130     EXIT.
+002140*----------------------------------------------------------------
+002150 5000-PROCESS-FACREJ.
+002160*----------------------------------------------------------------
+002170     IF REJC-RUN-DATE EQUAL WS-RUN-DATE
+002180         IF WS-FAC-REJ-COUNT EQUAL ZERO
+002190             PERFORM 6000-PRINT-REJECT-HEADING THRU 6000-EXIT
+002200         END-IF
+002210         ADD 1 TO WS-FAC-REJ-COUNT
+002220         MOVE SPACES TO WS-PRINT-LINE
+002230         STRING "  FACTORIAL N=" REJC-INPUT-VALUE
+002240             "  REASON=" REJC-REASON
+002250             DELIMITED BY SIZE INTO WS-PRINT-LINE
+002260         PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002270     END-IF
+002280     READ FACREJ
+002290         AT END
+002300             SET FACREJ-EOF TO TRUE
+002310     END-READ.
+002320 5000-EXIT.
+002330     EXIT.
+002340*----------------------------------------------------------------
+002350 5500-PROCESS-FIBREJ.
+002360*----------------------------------------------------------------
+002370     IF FIBREJ-RUN-DATE EQUAL WS-RUN-DATE
+002380         IF WS-FIB-REJ-COUNT EQUAL ZERO
+002390             PERFORM 6000-PRINT-REJECT-HEADING THRU 6000-EXIT
+002400         END-IF
+002410         ADD 1 TO WS-FIB-REJ-COUNT
+002420         MOVE SPACES TO WS-PRINT-LINE
+002430         STRING "  FIBONACCI TERM=" FIBREJ-INPUT-VALUE
+002440             "  REASON=" FIBREJ-REASON
+002450             DELIMITED BY SIZE INTO WS-PRINT-LINE
+002460         PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002470     END-IF
+002480     READ FIBREJ
+002490         AT END
+002500             SET FIBREJ-EOF TO TRUE
+002510     END-READ.
+002520 5500-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550 6000-PRINT-REJECT-HEADING.
+002560*----------------------------------------------------------------
+002570     MOVE SPACES TO WS-PRINT-LINE
+002580     PERFORM 8000-WRITE-LINE THRU 8000-EXIT
+002590     MOVE SPACES TO WS-PRINT-LINE
+002600     MOVE "REJECTED / OVERFLOWED ENTRIES" TO WS-PRINT-LINE
+002610     PERFORM 8000-WRITE-LINE THRU 8000-EXIT.
+002620 6000-EXIT.
+002630     EXIT.
+002640*----------------------------------------------------------------
+002650 8000-WRITE-LINE.
+002660*----------------------------------------------------------------
+002670     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+002680         PERFORM 8500-NEW-PAGE THRU 8500-EXIT
+002690     END-IF
+002700     MOVE WS-PRINT-LINE TO SUMRPT-RECORD
+002710     WRITE SUMRPT-RECORD
+002720     ADD 1 TO WS-LINE-COUNT.
+002730 8000-EXIT.
+002740     EXIT.
+002750*----------------------------------------------------------------
+002760 8500-NEW-PAGE.
+002770*----------------------------------------------------------------
+002780     ADD 1 TO WS-PAGE-NO
+002790     MOVE ZERO TO WS-LINE-COUNT
+002800     IF WS-PAGE-NO > 1
+002810         MOVE SPACES TO SUMRPT-RECORD
+002820         WRITE SUMRPT-RECORD
+002830     END-IF
+002840     MOVE SPACES TO SUMRPT-RECORD
+002850     STRING "DAILY BATCH SUMMARY REPORT" "  PAGE " WS-PAGE-NO
+002860         DELIMITED BY SIZE INTO SUMRPT-RECORD
+002870     WRITE SUMRPT-RECORD
+002880     ADD 1 TO WS-LINE-COUNT.
+002890 8500-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------
+002920 9000-TERMINATE.
+002930*----------------------------------------------------------------
+002940     CLOSE RUNLOGF
+002950     CLOSE FACRSLT
+002960     CLOSE FIBRSLT
+002970     CLOSE FACREJ
+002980     CLOSE FIBREJ
+002985     CLOSE FBZOUT
+002990     CLOSE SUMRPT.
+003000 9000-EXIT.
+003010     EXIT.
