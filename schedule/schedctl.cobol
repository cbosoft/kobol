@@ -0,0 +1,123 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SCHEDCTL.
+000030 AUTHOR. DATA-PROCESSING-GROUP.
+000040 INSTALLATION. KOBOL-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DPG  ORIGINAL VERSION. A SMALL CHECKER STEP RUN
+000110*                  AHEAD OF EACH REGISTERED BATCH JOB. TAKES THE
+000120*                  JOB NAME TO CHECK AS A JCL PARM, LOOKS IT UP
+000130*                  IN THE SCHDCTL DAILY SCHEDULE CONTROL FILE
+000140*                  (COPY SCHDCTL), AND SETS THE STEP RETURN CODE
+000150*                  SO THE REAL JOB'S STEP CAN BE GATED WITH AN
+000160*                  ORDINARY COND= TEST INSTEAD OF COMMENTING THE
+000170*                  STEP OUT BY HAND FOR A GIVEN DAY.
+000175* 2026-08-09  DPG  LS-PARM-LEN/LS-PARM-DATA MOVED UNDER ONE
+000176*                  01-LEVEL LS-PARM PASSED AS A SINGLE USING
+000177*                  OPERAND - JCL PARM= ONLY SUPPLIES ONE ADDRESS,
+000178*                  SO THE TWO FIELDS CANNOT BE SEPARATE USING
+000179*                  OPERANDS; AS ORIGINALLY CODED THE STEP HAD NO
+000180*                  SECOND ADDRESS FOR MVS TO SUPPLY AND WOULD
+000181*                  ABEND ON ENTRY.
+000182* 2026-08-09  DPG  MOVE LS-PARM-DATA TO WS-JOB-NAME NOW REFERENCE-
+000183*                  MODIFIES ON LS-PARM-LEN INSTEAD OF MOVING THE
+000184*                  FIXED 8-BYTE GROUP. JCL PARM= ONLY GUARANTEES
+000185*                  THE SUPPLIED TEXT AND ITS LENGTH - BYTES PAST
+000186*                  THE ACTUAL PARM LENGTH ARE NOT GUARANTEED
+000187*                  BLANK, SO A SHORT PARM (E.G. PARM='FIBB') COULD
+000188*                  COME THROUGH WITH UNPREDICTABLE TRAILING BYTES
+000189*                  INSTEAD OF BLANK PADDING AND NEVER MATCH THE
+000190*                  SPACE-PADDED SCHDCTL-JOB-NAME IN THE CONTROL
+000191*                  FILE.
+000192*----------------------------------------------------------------
+000190* RETURN CODE VALUES
+000200*   00  JOB IS SCHEDULED TO RUN TODAY
+000210*   16  JOB IS FOUND BUT FLAGGED TO SKIP TODAY
+000220*   08  JOB NAME NOT REGISTERED IN SCHDCTL AT ALL
+000230*----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT SCHDCTL ASSIGN TO "SCHDCTL"
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  SCHDCTL
+000320     RECORDING MODE IS F.
+000330     COPY SCHDCTL.
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360* SWITCHES
+000370*----------------------------------------------------------------
+000380 01  WS-SWITCHES.
+000390     05 WS-EOF-SW                PIC X(01) VALUE "N".
+000400         88 SCHDCTL-EOF              VALUE "Y".
+000410     05 WS-FOUND-SW              PIC X(01) VALUE "N".
+000420         88 JOB-FOUND                VALUE "Y".
+000430*----------------------------------------------------------------
+000440* WORKING FIELDS
+000450*----------------------------------------------------------------
+000460 01  WS-JOB-NAME                 PIC X(08) VALUE SPACES.
+000470 LINKAGE SECTION.
+000475*----------------------------------------------------------------
+000476* JCL PARM= PASSES ONE ADDRESS - A HALFWORD LENGTH IMMEDIATELY
+000477* FOLLOWED BY THE PARAMETER TEXT - SO LS-PARM-LEN AND
+000478* LS-PARM-DATA MUST BE SUBORDINATE TO A SINGLE 01-LEVEL GROUP
+000479* PASSED AS ONE USING OPERAND, NOT TWO INDEPENDENT 01-LEVEL
+000480* ITEMS.
+000481*----------------------------------------------------------------
+000482 01  LS-PARM.
+000483     05 LS-PARM-LEN              PIC S9(04) COMP.
+000484     05 LS-PARM-DATA             PIC X(08).
+000490 PROCEDURE DIVISION USING LS-PARM.
+000510*----------------------------------------------------------------
+000520 0000-MAINLINE.
+000530*----------------------------------------------------------------
+000540     MOVE SPACES TO WS-JOB-NAME
+000550     MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-JOB-NAME
+000560     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000570     PERFORM 2000-FIND-JOB THRU 2000-EXIT
+000580         UNTIL SCHDCTL-EOF OR JOB-FOUND
+000590     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000600     STOP RUN.
+000610*----------------------------------------------------------------
+000620 1000-INITIALIZE.
+000630*----------------------------------------------------------------
+000640     OPEN INPUT SCHDCTL
+000650     READ SCHDCTL
+000660         AT END
+000670             SET SCHDCTL-EOF TO TRUE
+000680     END-READ.
+000690 1000-EXIT.
+000700     EXIT.
+000710*----------------------------------------------------------------
+000720 2000-FIND-JOB.
+000730*----------------------------------------------------------------
+000740     IF SCHDCTL-JOB-NAME EQUAL WS-JOB-NAME
+000750         SET JOB-FOUND TO TRUE
+000760     ELSE
+000770         READ SCHDCTL
+000780             AT END
+000790                 SET SCHDCTL-EOF TO TRUE
+000800         END-READ
+000810     END-IF.
+000820 2000-EXIT.
+000830     EXIT.
+000840*----------------------------------------------------------------
+000850 9000-TERMINATE.
+000860*----------------------------------------------------------------
+000870     CLOSE SCHDCTL
+000880     IF JOB-FOUND
+000890         IF SCHDCTL-RUN-TODAY
+000900             MOVE 0 TO RETURN-CODE
+000910         ELSE
+000920             MOVE 16 TO RETURN-CODE
+000930         END-IF
+000940     ELSE
+000950         MOVE 8 TO RETURN-CODE
+000960     END-IF.
+000970 9000-EXIT.
+000980     EXIT.
